@@ -0,0 +1,486 @@
+000100***************************************************************
+000200*                                                               *
+000300*  PROGRAM      : WRTYAML.CBL                                  *
+000400*  PROGRAM-ID   : WriteNetplanYAML                              *
+000500*  AUTHOR       : T. Kowalczyk, Network Systems Group            *
+000600*  INSTALLATION : Data Center Operations                        *
+000700*  DATE-WRITTEN : 2026-08-09                                    *
+000800*                                                                *
+000900*  PURPOSE.                                                      *
+001000*      Renders one netplan(5) YAML file from the interface,     *
+001100*      DNS and VLAN/bond tables built by the caller.  Shared    *
+001200*      by the SetStaticIP command-line driver and by the        *
+001300*      SetStaticIPBatch inventory driver so both emit exactly   *
+001400*      the same schema.  When NP-DRYRUN-SWITCH is "Y" the       *
+001500*      rendered lines are also echoed to the console so the     *
+001600*      operator can review them before they are applied.        *
+001700*                                                                *
+001800*  MODIFICATION HISTORY.                                         *
+001900*      2026-08-09  TJK  Initial version.                        *
+001950*      2026-08-09  TJK  Tag the dry-run preview file name with  *
+001960*                       the date and time of day instead of a   *
+001970*                       fixed name, so a pre-placed /tmp symlink *
+001980*                       cannot be used to overwrite an arbitrary *
+001990*                       file the next time a preview is run.     *
+001991*      2026-08-09  TJK  Track ethernets: keys already written so *
+001992*                       a physical NIC that is also used as a    *
+001993*                       VLAN link or bond member no longer comes *
+001994*                       out as a duplicate mapping key.          *
+001995*      2026-08-09  TJK  Also skip an ethernets: stub whose name *
+001996*                       matches a top-level bond or VLAN         *
+001997*                       defined elsewhere in the table (e.g. a  *
+001998*                       VLAN trunked over a named bond).        *
+002000*                                                                *
+002100***************************************************************
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID. WriteNetplanYAML.
+002400 AUTHOR. T. Kowalczyk.
+002500 INSTALLATION. Data Center Operations.
+002600 DATE-WRITTEN. 2026-08-09.
+002700
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT NetplanFile ASSIGN DYNAMIC WS-TARGET-PATH
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-FILE-STATUS.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  NetplanFile
+003800     LABEL RECORDS ARE STANDARD.
+003900 01  FileRecord                PIC X(200).
+004000
+004100 WORKING-STORAGE SECTION.
+004200 01  WS-FILE-STATUS            PIC X(02).
+004300 01  WS-TARGET-PATH            PIC X(100).
+004310 01  WS-DATE8                  PIC 9(08).
+004320 01  WS-TIME8                  PIC 9(08).
+004330 01  WS-PREVIEW-STAMP          PIC X(17).
+004400 01  WS-IX                     PIC 9(02) COMP.
+004500 01  WS-JX                     PIC 9(02) COMP.
+004600 01  WS-VLAN-DISPLAY           PIC ZZZ9.
+004650 01  WS-VLAN-LEAD-CNT          PIC 9(02) COMP.
+004700 01  WS-ANY-PHYSICAL           PIC X(01) VALUE "N".
+004800 01  WS-ANY-VLAN               PIC X(01) VALUE "N".
+004900 01  WS-ANY-BOND               PIC X(01) VALUE "N".
+004900 01  WS-LINE-BUILD             PIC X(200).
+004950 01  WS-LINE-PTR               PIC 9(03) COMP.
+004960 01  WS-SEEN-COUNT             PIC 9(03) COMP VALUE 0.
+004970 01  WS-SEEN-NAMES             OCCURS 160 TIMES
+004980                               PIC X(20).
+004990 01  WS-SEEN-SWITCH            PIC X(01).
+004991     88  WS-ALREADY-SEEN                VALUE "Y".
+004992 01  WS-CHECK-NAME             PIC X(20).
+004993 01  WS-KX                     PIC 9(03) COMP.
+005000
+005300 LINKAGE SECTION.
+005500     COPY "netparms.cpy".
+005600
+005700 PROCEDURE DIVISION USING NP-PARMS.
+005800
+005900 0000-MAINLINE.
+006000     MOVE 0 TO NP-RETURN-CODE.
+006100     IF NP-DRYRUN-YES
+006110         ACCEPT WS-DATE8 FROM DATE YYYYMMDD
+006120         ACCEPT WS-TIME8 FROM TIME
+006130         STRING WS-DATE8 "-" WS-TIME8 DELIMITED BY SIZE
+006140             INTO WS-PREVIEW-STAMP
+006150         STRING "/tmp/netplan-dryrun-preview-" DELIMITED BY SIZE
+006160             WS-PREVIEW-STAMP DELIMITED BY SIZE
+006170             ".yaml" DELIMITED BY SIZE
+006180             INTO WS-TARGET-PATH
+006200     ELSE
+006400         MOVE NP-OUTPUT-PATH TO WS-TARGET-PATH
+006500     END-IF.
+006600     OPEN OUTPUT NetplanFile.
+006700     IF WS-FILE-STATUS NOT = "00"
+006800         DISPLAY "ERROR: cannot open " WS-TARGET-PATH
+006900             " for output, status " WS-FILE-STATUS
+007000         MOVE 16 TO NP-RETURN-CODE
+007100         GO TO 0000-EXIT
+007200     END-IF.
+007300     PERFORM 1000-WRITE-HEADER THRU 1000-EXIT.
+007400     PERFORM 2000-SCAN-IFACE-TYPES THRU 2000-EXIT.
+007500     IF WS-ANY-PHYSICAL = "Y" OR WS-ANY-BOND = "Y"
+007600                              OR WS-ANY-VLAN = "Y"
+007700         PERFORM 3000-WRITE-ETHERNETS THRU 3000-EXIT
+007800     END-IF.
+007900     IF WS-ANY-VLAN = "Y"
+008000         PERFORM 4000-WRITE-VLANS THRU 4000-EXIT
+008100     END-IF.
+008200     IF WS-ANY-BOND = "Y"
+008300         PERFORM 5000-WRITE-BONDS THRU 5000-EXIT
+008400     END-IF.
+008500     CLOSE NetplanFile.
+008600     IF NP-DRYRUN-YES
+008700         PERFORM 6000-ECHO-PREVIEW THRU 6000-EXIT
+008800     END-IF.
+008900 0000-EXIT.
+009000     GOBACK.
+009100
+009200***************************************************************
+009300* 1000-WRITE-HEADER - common network:/version:/renderer: block *
+009400***************************************************************
+009500 1000-WRITE-HEADER.
+009600     MOVE "network:" TO FileRecord.
+009700     WRITE FileRecord.
+009800     MOVE "  version: 2" TO FileRecord.
+009900     WRITE FileRecord.
+010000     MOVE SPACES TO FileRecord.
+010100     STRING "  renderer: " DELIMITED BY SIZE
+010200         NP-RENDERER DELIMITED BY SPACE
+010300         INTO FileRecord.
+010400     WRITE FileRecord.
+010500 1000-EXIT.
+010600     EXIT.
+010700
+010800***************************************************************
+010900* 2000-SCAN-IFACE-TYPES - decide which top-level sections are  *
+011000*                         needed                                *
+011100***************************************************************
+011200 2000-SCAN-IFACE-TYPES.
+011300     MOVE "N" TO WS-ANY-PHYSICAL WS-ANY-VLAN WS-ANY-BOND.
+011400     PERFORM VARYING WS-IX FROM 1 BY 1
+011500             UNTIL WS-IX > NP-IFACE-COUNT
+011600         IF NP-IF-PHYSICAL(WS-IX)
+011700             MOVE "Y" TO WS-ANY-PHYSICAL
+011800         END-IF
+011900         IF NP-IF-VLAN(WS-IX)
+012000             MOVE "Y" TO WS-ANY-VLAN
+012100         END-IF
+012200         IF NP-IF-BOND(WS-IX)
+012300             MOVE "Y" TO WS-ANY-BOND
+012400         END-IF
+012500     END-PERFORM.
+012600 2000-EXIT.
+012700     EXIT.
+012800
+012900***************************************************************
+013000* 3000-WRITE-ETHERNETS - physical NICs plus the bare member/    *
+013100*                        link interfaces that bonds and VLANs  *
+013200*                        are built on top of                   *
+013300***************************************************************
+013400 3000-WRITE-ETHERNETS.
+013500     MOVE "  ethernets:" TO FileRecord.
+013600     WRITE FileRecord.
+013610     MOVE 0 TO WS-SEEN-COUNT.
+013700     PERFORM VARYING WS-IX FROM 1 BY 1
+013800             UNTIL WS-IX > NP-IFACE-COUNT
+013900         IF NP-IF-PHYSICAL(WS-IX)
+014000             PERFORM 3100-WRITE-ONE-ETHERNET THRU 3100-EXIT
+014100         END-IF
+014800     END-PERFORM.
+014810     PERFORM VARYING WS-IX FROM 1 BY 1
+014820             UNTIL WS-IX > NP-IFACE-COUNT
+014200         IF NP-IF-BOND(WS-IX)
+014300             PERFORM 3200-WRITE-BOND-MEMBERS THRU 3200-EXIT
+014400         END-IF
+014500         IF NP-IF-VLAN(WS-IX)
+014600             PERFORM 3300-WRITE-VLAN-LINK THRU 3300-EXIT
+014700         END-IF
+014830     END-PERFORM.
+014900 3000-EXIT.
+015000     EXIT.
+015010
+015020***************************************************************
+015030* 3050-CHECK-AND-MARK-SEEN - has this ethernets: key already   *
+015040*     been written under this key; if not, record it so later *
+015050*     duplicate names (a physical NIC also used as a VLAN link *
+015060*     or bond member) are skipped instead of producing a      *
+015070*     second mapping key for the same name.  Also rejects a   *
+015071*     candidate that names a top-level bond or VLAN defined    *
+015072*     elsewhere in the table, since that device belongs under  *
+015073*     bonds:/vlans: and must not also appear under ethernets:. *
+015080***************************************************************
+015090 3050-CHECK-AND-MARK-SEEN.
+015100     MOVE "N" TO WS-SEEN-SWITCH.
+015110     PERFORM VARYING WS-KX FROM 1 BY 1
+015120             UNTIL WS-KX > WS-SEEN-COUNT
+015130         IF WS-SEEN-NAMES(WS-KX) = WS-CHECK-NAME
+015140             MOVE "Y" TO WS-SEEN-SWITCH
+015150         END-IF
+015160     END-PERFORM.
+015161     IF NOT WS-ALREADY-SEEN
+015162         PERFORM VARYING WS-KX FROM 1 BY 1
+015163                 UNTIL WS-KX > NP-IFACE-COUNT
+015164             IF NP-IF-NAME(WS-KX) = WS-CHECK-NAME
+015165                 AND (NP-IF-VLAN(WS-KX) OR NP-IF-BOND(WS-KX))
+015166                 MOVE "Y" TO WS-SEEN-SWITCH
+015167             END-IF
+015168         END-PERFORM
+015169     END-IF.
+015170     IF NOT WS-ALREADY-SEEN
+015180         ADD 1 TO WS-SEEN-COUNT
+015190         MOVE WS-CHECK-NAME TO WS-SEEN-NAMES(WS-SEEN-COUNT)
+015195     END-IF.
+015198 3050-EXIT.
+015199     EXIT.
+015100
+015200***************************************************************
+015300* 3100-WRITE-ONE-ETHERNET - full stanza for a physical NIC      *
+015400***************************************************************
+015500 3100-WRITE-ONE-ETHERNET.
+015510     MOVE NP-IF-NAME(WS-IX) TO WS-CHECK-NAME.
+015520     PERFORM 3050-CHECK-AND-MARK-SEEN THRU 3050-EXIT.
+015530     IF WS-ALREADY-SEEN
+015540         GO TO 3100-EXIT
+015550     END-IF.
+015600     MOVE SPACES TO FileRecord.
+015700     STRING "    " DELIMITED BY SIZE
+015800         NP-IF-NAME(WS-IX) DELIMITED BY SPACE
+015900         ":" DELIMITED BY SIZE
+016000         INTO FileRecord.
+016100     WRITE FileRecord.
+016200     PERFORM 3400-WRITE-ADDRESSING THRU 3400-EXIT.
+016300 3100-EXIT.
+016400     EXIT.
+016500
+016600***************************************************************
+016700* 3200-WRITE-BOND-MEMBERS - bare entries for each bond member  *
+016800*                           (addressing lives on the bond)     *
+016900***************************************************************
+017000 3200-WRITE-BOND-MEMBERS.
+017100     PERFORM VARYING WS-JX FROM 1 BY 1
+017200             UNTIL WS-JX > NP-IF-BOND-COUNT(WS-IX)
+017210         MOVE NP-IF-BOND-MEMBERS(WS-IX WS-JX) TO WS-CHECK-NAME
+017220         PERFORM 3050-CHECK-AND-MARK-SEEN THRU 3050-EXIT
+017230         IF NOT WS-ALREADY-SEEN
+017300             MOVE SPACES TO FileRecord
+017400             STRING "    " DELIMITED BY SIZE
+017410                 NP-IF-BOND-MEMBERS(WS-IX WS-JX)
+017420                     DELIMITED BY SPACE
+017600                 ": {}" DELIMITED BY SIZE
+017700                 INTO FileRecord
+017800             WRITE FileRecord
+017240         END-IF
+017900     END-PERFORM.
+018000 3200-EXIT.
+018100     EXIT.
+018200
+018300***************************************************************
+018400* 3300-WRITE-VLAN-LINK - bare entry for the VLAN's parent link *
+018500***************************************************************
+018600 3300-WRITE-VLAN-LINK.
+018610     MOVE NP-IF-VLAN-LINK(WS-IX) TO WS-CHECK-NAME.
+018620     PERFORM 3050-CHECK-AND-MARK-SEEN THRU 3050-EXIT.
+018630     IF WS-ALREADY-SEEN
+018640         GO TO 3300-EXIT
+018650     END-IF.
+018700     MOVE SPACES TO FileRecord.
+018800     STRING "    " DELIMITED BY SIZE
+018900         NP-IF-VLAN-LINK(WS-IX) DELIMITED BY SPACE
+019000         ": {}" DELIMITED BY SIZE
+019100         INTO FileRecord.
+019200     WRITE FileRecord.
+019300 3300-EXIT.
+019400     EXIT.
+019500
+019600***************************************************************
+019700* 3400-WRITE-ADDRESSING - addresses/gateway4/gateway6/nameserv *
+019800*                         block shared by ethernets, vlans and *
+019900*                         bonds entries                        *
+020000***************************************************************
+020100 3400-WRITE-ADDRESSING.
+020150     IF NP-IF-IP(WS-IX) NOT = SPACES
+020155        OR NP-IF-IPV6(WS-IX) NOT = SPACES
+020160         MOVE SPACES TO WS-LINE-BUILD
+020170         MOVE 1 TO WS-LINE-PTR
+020180         STRING "      addresses: [" DELIMITED BY SIZE
+020190             INTO WS-LINE-BUILD WITH POINTER WS-LINE-PTR
+020200         IF NP-IF-IP(WS-IX) NOT = SPACES
+020210             STRING NP-IF-IP(WS-IX) DELIMITED BY SPACE
+020220                 INTO WS-LINE-BUILD WITH POINTER WS-LINE-PTR
+020230         END-IF
+020240         IF NP-IF-IP(WS-IX) NOT = SPACES
+020250                 AND NP-IF-IPV6(WS-IX) NOT = SPACES
+020260             STRING ", " DELIMITED BY SIZE
+020270                 INTO WS-LINE-BUILD WITH POINTER WS-LINE-PTR
+020280         END-IF
+020290         IF NP-IF-IPV6(WS-IX) NOT = SPACES
+020300             STRING NP-IF-IPV6(WS-IX) DELIMITED BY SPACE
+020310                 INTO WS-LINE-BUILD WITH POINTER WS-LINE-PTR
+020320         END-IF
+020330         STRING "]" DELIMITED BY SIZE
+020340             INTO WS-LINE-BUILD WITH POINTER WS-LINE-PTR
+020350         MOVE WS-LINE-BUILD TO FileRecord
+020360         WRITE FileRecord
+020370     END-IF.
+021800     IF NP-IF-GATEWAY(WS-IX) NOT = SPACES
+021900         MOVE SPACES TO FileRecord
+022000         STRING "      gateway4: " DELIMITED BY SIZE
+022100             NP-IF-GATEWAY(WS-IX) DELIMITED BY SPACE
+022200             INTO FileRecord
+022300         WRITE FileRecord
+022400     END-IF.
+022500     IF NP-IF-GATEWAY6(WS-IX) NOT = SPACES
+022600         MOVE SPACES TO FileRecord
+022700         STRING "      gateway6: " DELIMITED BY SIZE
+022800             NP-IF-GATEWAY6(WS-IX) DELIMITED BY SPACE
+022900             INTO FileRecord
+023000         WRITE FileRecord
+023100     END-IF.
+023200     IF NP-NAMESERVER-COUNT > 0 OR NP-SEARCH-COUNT > 0
+023300         PERFORM 3500-WRITE-NAMESERVERS THRU 3500-EXIT
+023400     END-IF.
+023500 3400-EXIT.
+023600     EXIT.
+023700
+023800***************************************************************
+023900* 3500-WRITE-NAMESERVERS - nameservers: addresses/search block *
+024000***************************************************************
+024100 3500-WRITE-NAMESERVERS.
+024200     MOVE "      nameservers:" TO FileRecord.
+024300     WRITE FileRecord.
+024400     IF NP-NAMESERVER-COUNT > 0
+024450         MOVE SPACES TO WS-LINE-BUILD
+024460         MOVE 1 TO WS-LINE-PTR
+024470         STRING "        addresses: [" DELIMITED BY SIZE
+024480             INTO WS-LINE-BUILD WITH POINTER WS-LINE-PTR
+024500         PERFORM VARYING WS-JX FROM 1 BY 1
+024700                 UNTIL WS-JX > NP-NAMESERVER-COUNT
+024800             STRING NP-NAMESERVER-TABLE(WS-JX) DELIMITED BY SPACE
+025000                 INTO WS-LINE-BUILD WITH POINTER WS-LINE-PTR
+025100             IF WS-JX < NP-NAMESERVER-COUNT
+025200                 STRING ", " DELIMITED BY SIZE
+025400                     INTO WS-LINE-BUILD WITH POINTER WS-LINE-PTR
+025500             END-IF
+025600         END-PERFORM
+025700         STRING "]" DELIMITED BY SIZE
+025900             INTO WS-LINE-BUILD WITH POINTER WS-LINE-PTR
+026000         MOVE WS-LINE-BUILD TO FileRecord
+026050         WRITE FileRecord
+026100     END-IF.
+026200     IF NP-SEARCH-COUNT > 0
+026250         MOVE SPACES TO WS-LINE-BUILD
+026260         MOVE 1 TO WS-LINE-PTR
+026270         STRING "        search: [" DELIMITED BY SIZE
+026280             INTO WS-LINE-BUILD WITH POINTER WS-LINE-PTR
+026400         PERFORM VARYING WS-JX FROM 1 BY 1
+026500                 UNTIL WS-JX > NP-SEARCH-COUNT
+026600             STRING NP-SEARCH-TABLE(WS-JX) DELIMITED BY SPACE
+026800                 INTO WS-LINE-BUILD WITH POINTER WS-LINE-PTR
+026900             IF WS-JX < NP-SEARCH-COUNT
+027000                 STRING ", " DELIMITED BY SIZE
+027200                     INTO WS-LINE-BUILD WITH POINTER WS-LINE-PTR
+027300             END-IF
+027400         END-PERFORM
+027500         STRING "]" DELIMITED BY SIZE
+027700             INTO WS-LINE-BUILD WITH POINTER WS-LINE-PTR
+027800         MOVE WS-LINE-BUILD TO FileRecord
+027850         WRITE FileRecord
+027900     END-IF.
+028000 3500-EXIT.
+028100     EXIT.
+028200
+028300***************************************************************
+028400* 4000-WRITE-VLANS - vlans: section, one entry per VLAN iface  *
+028500***************************************************************
+028600 4000-WRITE-VLANS.
+028700     MOVE "  vlans:" TO FileRecord.
+028800     WRITE FileRecord.
+028900     PERFORM VARYING WS-IX FROM 1 BY 1
+029000             UNTIL WS-IX > NP-IFACE-COUNT
+029100         IF NP-IF-VLAN(WS-IX)
+029200             PERFORM 4100-WRITE-ONE-VLAN THRU 4100-EXIT
+029300         END-IF
+029400     END-PERFORM.
+029500 4000-EXIT.
+029600     EXIT.
+029700
+029800***************************************************************
+029900* 4100-WRITE-ONE-VLAN - id/link plus shared addressing block   *
+030000***************************************************************
+030100 4100-WRITE-ONE-VLAN.
+030200     MOVE SPACES TO FileRecord.
+030300     STRING "    " DELIMITED BY SIZE
+030400         NP-IF-NAME(WS-IX) DELIMITED BY SPACE
+030500         ":" DELIMITED BY SIZE
+030600         INTO FileRecord.
+030700     WRITE FileRecord.
+030800     MOVE NP-IF-VLAN-ID(WS-IX) TO WS-VLAN-DISPLAY.
+030820     MOVE 0 TO WS-VLAN-LEAD-CNT
+030840     INSPECT WS-VLAN-DISPLAY TALLYING WS-VLAN-LEAD-CNT
+030850         FOR LEADING SPACE.
+030900     MOVE SPACES TO FileRecord.
+031000     STRING "      id: " DELIMITED BY SIZE
+031100         WS-VLAN-DISPLAY(WS-VLAN-LEAD-CNT + 1 : )
+031150             DELIMITED BY SIZE
+031200         INTO FileRecord.
+031300     WRITE FileRecord.
+031400     MOVE SPACES TO FileRecord.
+031500     STRING "      link: " DELIMITED BY SIZE
+031600         NP-IF-VLAN-LINK(WS-IX) DELIMITED BY SPACE
+031700         INTO FileRecord.
+031800     WRITE FileRecord.
+031900     PERFORM 3400-WRITE-ADDRESSING THRU 3400-EXIT.
+032000 4100-EXIT.
+032100     EXIT.
+032200
+032300***************************************************************
+032400* 5000-WRITE-BONDS - bonds: section, one entry per bond iface  *
+032500***************************************************************
+032600 5000-WRITE-BONDS.
+032700     MOVE "  bonds:" TO FileRecord.
+032800     WRITE FileRecord.
+032900     PERFORM VARYING WS-IX FROM 1 BY 1
+033000             UNTIL WS-IX > NP-IFACE-COUNT
+033100         IF NP-IF-BOND(WS-IX)
+033200             PERFORM 5100-WRITE-ONE-BOND THRU 5100-EXIT
+033300         END-IF
+033400     END-PERFORM.
+033500 5000-EXIT.
+033600     EXIT.
+033700
+033800***************************************************************
+033900* 5100-WRITE-ONE-BOND - interfaces list plus addressing block  *
+034000***************************************************************
+034100 5100-WRITE-ONE-BOND.
+034200     MOVE SPACES TO FileRecord.
+034300     STRING "    " DELIMITED BY SIZE
+034400         NP-IF-NAME(WS-IX) DELIMITED BY SPACE
+034500         ":" DELIMITED BY SIZE
+034600         INTO FileRecord.
+034700     WRITE FileRecord.
+034800     MOVE SPACES TO WS-LINE-BUILD.
+034850     MOVE 1 TO WS-LINE-PTR.
+034860     STRING "      interfaces: [" DELIMITED BY SIZE
+034870         INTO WS-LINE-BUILD WITH POINTER WS-LINE-PTR.
+034900     PERFORM VARYING WS-JX FROM 1 BY 1
+035000             UNTIL WS-JX > NP-IF-BOND-COUNT(WS-IX)
+035100         STRING NP-IF-BOND-MEMBERS(WS-IX WS-JX) DELIMITED BY SPACE
+035300             INTO WS-LINE-BUILD WITH POINTER WS-LINE-PTR
+035400         IF WS-JX < NP-IF-BOND-COUNT(WS-IX)
+035500             STRING ", " DELIMITED BY SIZE
+035700                 INTO WS-LINE-BUILD WITH POINTER WS-LINE-PTR
+035800         END-IF
+035900     END-PERFORM.
+036000     STRING "]" DELIMITED BY SIZE
+036200         INTO WS-LINE-BUILD WITH POINTER WS-LINE-PTR.
+036250     MOVE WS-LINE-BUILD TO FileRecord.
+036300     WRITE FileRecord.
+036400     PERFORM 3400-WRITE-ADDRESSING THRU 3400-EXIT.
+036500 5100-EXIT.
+036600     EXIT.
+036700
+036800***************************************************************
+036900* 6000-ECHO-PREVIEW - DISPLAY the scratch file for dry-run     *
+037000*                     review                                   *
+037100***************************************************************
+037200 6000-ECHO-PREVIEW.
+037300     DISPLAY "----- dry-run preview: " WS-TARGET-PATH " -----".
+037400     OPEN INPUT NetplanFile.
+037500     PERFORM UNTIL WS-FILE-STATUS = "10"
+037600         READ NetplanFile
+037700             AT END
+037800                 MOVE "10" TO WS-FILE-STATUS
+037900             NOT AT END
+038000                 DISPLAY FileRecord
+038100         END-READ
+038200     END-PERFORM.
+038300     CLOSE NetplanFile.
+038400     DISPLAY "----- end of preview -----".
+038500 6000-EXIT.
+038600     EXIT.
+038700
+038800 END PROGRAM WriteNetplanYAML.
