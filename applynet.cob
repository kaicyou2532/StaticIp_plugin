@@ -0,0 +1,150 @@
+000100***************************************************************
+000200*                                                               *
+000300*  PROGRAM      : APPLYNET.CBL                                 *
+000400*  PROGRAM-ID   : ApplyNetplan                                  *
+000500*  AUTHOR       : T. Kowalczyk, Network Systems Group            *
+000600*  INSTALLATION : Data Center Operations                        *
+000700*  DATE-WRITTEN : 2026-08-09                                    *
+000800*                                                                *
+000900*  PURPOSE.                                                      *
+001000*      Activates a freshly written netplan configuration with   *
+001100*      "netplan apply" and then interrogates each interface     *
+001200*      named by the caller so the operator sees, in the same    *
+001300*      run, whether the link came back up with an address.      *
+001400*                                                                *
+001500*  MODIFICATION HISTORY.                                         *
+001600*      2026-08-09  TJK  Initial version.                        *
+001700*                                                                *
+001800***************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. ApplyNetplan.
+002100 AUTHOR. T. Kowalczyk.
+002200 INSTALLATION. Data Center Operations.
+002300 DATE-WRITTEN. 2026-08-09.
+002400
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT AP-PROBE-FILE ASSIGN DYNAMIC WS-PROBE-PATH
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-FILE-STATUS.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  AP-PROBE-FILE.
+003500 01  AP-PROBE-RECORD           PIC X(200).
+003600
+003700 WORKING-STORAGE SECTION.
+003800 01  WS-FILE-STATUS            PIC X(02).
+003900 01  WS-PROBE-PATH             PIC X(60).
+004000 01  WS-COMMAND-LINE           PIC X(220).
+004100 01  WS-IX                     PIC 9(02) COMP.
+004150 01  WS-IX-DISPLAY             PIC 9(02).
+004200 01  WS-LINK-STATE             PIC X(08) VALUE "UNKNOWN".
+004300 01  WS-ADDR-STATE             PIC X(08) VALUE "NONE".
+004400 01  WS-REPORT-LINE            PIC X(80).
+004500 01  WS-UP-COUNT               PIC 9(02) COMP.
+004550 01  WS-DOWN-COUNT             PIC 9(02) COMP.
+004600 01  WS-INET-COUNT             PIC 9(02) COMP.
+004700 LINKAGE SECTION.
+004800 01  AP-APPLY-SWITCH           PIC X(01).
+004900     88  AP-APPLY-YES                   VALUE "Y".
+005000 01  AP-IFACE-COUNT            PIC 9(02) COMP.
+005100 01  AP-IFACE-NAMES            OCCURS 16 TIMES
+005200                               PIC X(20).
+005300
+005400 PROCEDURE DIVISION USING AP-APPLY-SWITCH
+005500                          AP-IFACE-COUNT
+005600                          AP-IFACE-NAMES.
+005700
+005800 0000-MAINLINE.
+005900     IF AP-APPLY-YES
+006000         DISPLAY "Applying netplan configuration..."
+006100         CALL "SYSTEM" USING "netplan apply"
+006200         DISPLAY "Interface status after apply:"
+006300         PERFORM 1000-CHECK-INTERFACES THRU 1000-EXIT
+006400             VARYING WS-IX FROM 1 BY 1
+006500             UNTIL WS-IX > AP-IFACE-COUNT
+006600     END-IF.
+006700     GOBACK.
+006800
+006900***************************************************************
+007000* 1000-CHECK-INTERFACES - probe one interface's link/address   *
+007100*                         state via "ip addr show"             *
+007200***************************************************************
+007300 1000-CHECK-INTERFACES.
+007500     MOVE SPACES TO WS-PROBE-PATH.
+007550     MOVE WS-IX TO WS-IX-DISPLAY.
+007600     STRING "/tmp/netstatus-" DELIMITED BY SIZE
+007700         WS-IX-DISPLAY DELIMITED BY SIZE
+007800         ".txt" DELIMITED BY SIZE
+007900         INTO WS-PROBE-PATH.
+008000     STRING "ip addr show " DELIMITED BY SIZE
+008100         AP-IFACE-NAMES(WS-IX) DELIMITED BY SPACE
+008200         " > " DELIMITED BY SIZE
+008300         WS-PROBE-PATH DELIMITED BY SPACE
+008400         " 2>&1" DELIMITED BY SIZE
+008500         INTO WS-COMMAND-LINE.
+008600     CALL "SYSTEM" USING WS-COMMAND-LINE.
+008700     MOVE "UNKNOWN" TO WS-LINK-STATE.
+008800     MOVE "NONE"    TO WS-ADDR-STATE.
+008900     OPEN INPUT AP-PROBE-FILE.
+009000     IF WS-FILE-STATUS = "00"
+009100         PERFORM 1100-SCAN-PROBE-FILE THRU 1100-EXIT
+009200         CLOSE AP-PROBE-FILE
+009300     END-IF.
+009400     STRING "  " DELIMITED BY SIZE
+009500         AP-IFACE-NAMES(WS-IX) DELIMITED BY SPACE
+009600         ": link=" DELIMITED BY SIZE
+009700         WS-LINK-STATE DELIMITED BY SPACE
+009800         " address=" DELIMITED BY SIZE
+009900         WS-ADDR-STATE DELIMITED BY SIZE
+010000         INTO WS-REPORT-LINE.
+010100     DISPLAY WS-REPORT-LINE.
+010300     STRING "rm -f " DELIMITED BY SIZE
+010400         WS-PROBE-PATH DELIMITED BY SPACE
+010500         INTO WS-COMMAND-LINE.
+010600     CALL "SYSTEM" USING WS-COMMAND-LINE.
+010700 1000-EXIT.
+010800     EXIT.
+010900
+011000***************************************************************
+011100* 1100-SCAN-PROBE-FILE - read "ip addr show" output looking    *
+011200*                        for link state and an inet address    *
+011300***************************************************************
+011400 1100-SCAN-PROBE-FILE.
+011500     PERFORM UNTIL WS-FILE-STATUS = "10"
+011600         READ AP-PROBE-FILE
+011700             AT END
+011800                 MOVE "10" TO WS-FILE-STATUS
+011900             NOT AT END
+012000                 PERFORM 1110-SCAN-ONE-LINE THRU 1110-EXIT
+012800         END-READ
+012900     END-PERFORM.
+013000 1100-EXIT.
+013100     EXIT.
+013200
+013300***************************************************************
+013400* 1110-SCAN-ONE-LINE - look for state UP/DOWN and inet address *
+013500***************************************************************
+013600 1110-SCAN-ONE-LINE.
+013700     MOVE 0 TO WS-UP-COUNT WS-DOWN-COUNT WS-INET-COUNT.
+013710     INSPECT AP-PROBE-RECORD TALLYING WS-UP-COUNT
+013720         FOR ALL "state UP".
+013730     INSPECT AP-PROBE-RECORD TALLYING WS-DOWN-COUNT
+013740         FOR ALL "state DOWN".
+013750     INSPECT AP-PROBE-RECORD TALLYING WS-INET-COUNT
+013760         FOR ALL "inet ".
+013800     IF WS-UP-COUNT > 0
+013900         MOVE "UP" TO WS-LINK-STATE
+014000     END-IF.
+014100     IF WS-DOWN-COUNT > 0
+014200         MOVE "DOWN" TO WS-LINK-STATE
+014300     END-IF.
+014500     IF WS-INET-COUNT > 0
+014600         MOVE "ASSIGNED" TO WS-ADDR-STATE
+014700     END-IF.
+014800 1110-EXIT.
+014900     EXIT.
+015000
+015100 END PROGRAM ApplyNetplan.
