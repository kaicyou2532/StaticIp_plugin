@@ -0,0 +1,237 @@
+000100***************************************************************
+000200*                                                               *
+000300*  PROGRAM      : VALIDIP.CBL                                  *
+000400*  PROGRAM-ID   : ValidateIPAddr                                *
+000500*  AUTHOR       : T. Kowalczyk, Network Systems Group            *
+000600*  INSTALLATION : Data Center Operations                        *
+000700*  DATE-WRITTEN : 2026-08-09                                    *
+000800*                                                                *
+000900*  PURPOSE.                                                      *
+001000*      Common callable routine used by SetStaticIP and          *
+001100*      SetStaticIPBatch to validate a dotted-quad IPv4          *
+001200*      address (or a lightly-checked IPv6 address) carrying     *
+001300*      a CIDR prefix, and optionally to confirm that a second    *
+001400*      address (a gateway) falls within the same IPv4 subnet.    *
+001500*                                                                *
+001600*  MODIFICATION HISTORY.                                         *
+001700*      2026-08-09  TJK  Initial version.                        *
+001750*      2026-08-09  TJK  Corrected octet NUMERIC test so short   *
+001760*                       octets padded with trailing spaces by   *
+001770*                       UNSTRING are not wrongly rejected.       *
+001800*                                                                *
+001900***************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID. ValidateIPAddr.
+002200 AUTHOR. T. Kowalczyk.
+002300 INSTALLATION. Data Center Operations.
+002400 DATE-WRITTEN. 2026-08-09.
+002500
+002600 ENVIRONMENT DIVISION.
+002700
+002800 DATA DIVISION.
+002900 WORKING-STORAGE SECTION.
+003000 01  WS-ADDR-PART              PIC X(45).
+003100 01  WS-PREFIX-PART            PIC X(03).
+003200 01  WS-PREFIX-NUM             PIC 9(03).
+003300 01  WS-OCTET-TABLE.
+003400     05  WS-OCTET              OCCURS 4 TIMES
+003500                               PIC X(03).
+003600 01  WS-OCTET-NUM-TABLE.
+003700     05  WS-OCTET-NUM          OCCURS 4 TIMES
+003800                               PIC 9(03).
+003900 01  WS-GW-ADDR-PART           PIC X(45).
+004000 01  WS-GW-OCTET-TABLE.
+004100     05  WS-GW-OCTET           OCCURS 4 TIMES
+004200                               PIC X(03).
+004300 01  WS-GW-OCTET-NUM-TABLE.
+004400     05  WS-GW-OCTET-NUM       OCCURS 4 TIMES
+004500                               PIC 9(03).
+004600 01  WS-DOT-COUNT              PIC 9(02) COMP VALUE 0.
+004700 01  WS-COLON-COUNT            PIC 9(02) COMP VALUE 0.
+004800 01  WS-SUB-IX                 PIC 9(02) COMP.
+004900 01  WS-BITS-LEFT              PIC S9(04) COMP.
+005000 01  WS-OCTET-BITS             PIC 9(02) COMP.
+005100 01  WS-DIVISOR                PIC 9(09) COMP.
+005200 01  WS-MASKED-A               PIC 9(03) COMP.
+005300 01  WS-MASKED-B               PIC 9(03) COMP.
+005350 01  WS-TRAIL-CNT              PIC 9(02) COMP.
+005400
+005500 LINKAGE SECTION.
+005600 01  VA-IP-WITH-PREFIX         PIC X(50).
+005700 01  VA-ADDR-FAMILY            PIC X(01).
+005800 01  VA-REQUIRE-PREFIX         PIC X(01).
+005900 01  VA-SUBNET-CHECK-AGAINST   PIC X(50).
+006000 01  VA-VALID-SWITCH           PIC X(01).
+006100     88  VA-VALID                       VALUE "Y".
+006200     88  VA-INVALID                     VALUE "N".
+006300
+006400 PROCEDURE DIVISION USING VA-IP-WITH-PREFIX
+006500                          VA-ADDR-FAMILY
+006600                          VA-REQUIRE-PREFIX
+006700                          VA-SUBNET-CHECK-AGAINST
+006800                          VA-VALID-SWITCH.
+006900
+007000 0000-MAINLINE.
+007100     SET VA-VALID TO TRUE.
+007200     IF VA-ADDR-FAMILY = "6"
+007300         PERFORM 3000-CHECK-IPV6 THRU 3000-EXIT
+007400     ELSE
+007500         PERFORM 1000-CHECK-IPV4 THRU 1000-EXIT
+007600     END-IF.
+007700     GOBACK.
+007800
+007900***************************************************************
+008000* 1000-CHECK-IPV4 - validate dotted-quad plus optional CIDR    *
+008100***************************************************************
+008200 1000-CHECK-IPV4.
+008300     MOVE SPACES TO WS-ADDR-PART WS-PREFIX-PART.
+008400     MOVE 0 TO WS-DOT-COUNT WS-PREFIX-NUM.
+008500     INSPECT VA-IP-WITH-PREFIX TALLYING WS-DOT-COUNT
+008600         FOR ALL "." BEFORE INITIAL "/".
+008700     UNSTRING VA-IP-WITH-PREFIX DELIMITED BY "/"
+008800         INTO WS-ADDR-PART WS-PREFIX-PART.
+008900     IF WS-DOT-COUNT NOT = 3
+009000         GO TO 1000-FAIL
+009100     END-IF.
+009200     IF VA-REQUIRE-PREFIX = "Y" AND WS-PREFIX-PART = SPACES
+009300         GO TO 1000-FAIL
+009400     END-IF.
+009500     IF WS-PREFIX-PART NOT = SPACES
+009600         MOVE 0 TO WS-TRAIL-CNT
+009620         INSPECT WS-PREFIX-PART TALLYING WS-TRAIL-CNT
+009640             FOR TRAILING SPACE
+009660         IF WS-PREFIX-PART(1:3 - WS-TRAIL-CNT) IS NOT NUMERIC
+009700             GO TO 1000-FAIL
+009800         END-IF
+009900         MOVE WS-PREFIX-PART TO WS-PREFIX-NUM
+010000         IF WS-PREFIX-NUM > 32
+010100             GO TO 1000-FAIL
+010200         END-IF
+010300     END-IF.
+010400     PERFORM 1100-SPLIT-OCTETS THRU 1100-EXIT.
+010500     IF NOT VA-VALID
+010600         GO TO 1000-EXIT
+010700     END-IF.
+010800     IF VA-SUBNET-CHECK-AGAINST NOT = SPACES AND WS-PREFIX-NUM > 0
+010900         PERFORM 1200-CHECK-SUBNET THRU 1200-EXIT
+011000     END-IF.
+011100     GO TO 1000-EXIT.
+011200 1000-FAIL.
+011300     SET VA-INVALID TO TRUE.
+011400 1000-EXIT.
+011500     EXIT.
+011600
+011700***************************************************************
+011800* 1100-SPLIT-OCTETS - break a.b.c.d into four numeric octets   *
+011900***************************************************************
+012000 1100-SPLIT-OCTETS.
+012100     UNSTRING WS-ADDR-PART DELIMITED BY "."
+012200         INTO WS-OCTET(1) WS-OCTET(2) WS-OCTET(3) WS-OCTET(4).
+012300     PERFORM VARYING WS-SUB-IX FROM 1 BY 1
+012400             UNTIL WS-SUB-IX > 4
+012450         MOVE 0 TO WS-TRAIL-CNT
+012460         INSPECT WS-OCTET(WS-SUB-IX) TALLYING WS-TRAIL-CNT
+012470             FOR TRAILING SPACE
+012480         IF WS-TRAIL-CNT = 3 OR
+012490            WS-OCTET(WS-SUB-IX)(1:3 - WS-TRAIL-CNT) IS NOT NUMERIC
+012500             SET VA-INVALID TO TRUE
+012700             GO TO 1100-EXIT
+012800         END-IF
+012900         MOVE WS-OCTET(WS-SUB-IX) TO WS-OCTET-NUM(WS-SUB-IX)
+013000         IF WS-OCTET-NUM(WS-SUB-IX) > 255
+013100             SET VA-INVALID TO TRUE
+013200             GO TO 1100-EXIT
+013300         END-IF
+013400     END-PERFORM.
+013500 1100-EXIT.
+013600     EXIT.
+013700
+013800***************************************************************
+013900* 1200-CHECK-SUBNET - confirm gateway shares the same network  *
+014000*                     as the address/prefix supplied           *
+014100***************************************************************
+014200 1200-CHECK-SUBNET.
+014300     MOVE SPACES TO WS-GW-ADDR-PART.
+014400     MOVE 0 TO WS-COLON-COUNT.
+014500     UNSTRING VA-SUBNET-CHECK-AGAINST DELIMITED BY "/"
+014600         INTO WS-GW-ADDR-PART.
+014700     UNSTRING WS-GW-ADDR-PART DELIMITED BY "."
+014800         INTO WS-GW-OCTET(1) WS-GW-OCTET(2)
+014900              WS-GW-OCTET(3) WS-GW-OCTET(4).
+015000     PERFORM VARYING WS-SUB-IX FROM 1 BY 1
+015100             UNTIL WS-SUB-IX > 4
+015150         MOVE 0 TO WS-TRAIL-CNT
+015160         INSPECT WS-GW-OCTET(WS-SUB-IX) TALLYING WS-TRAIL-CNT
+015170             FOR TRAILING SPACE
+015180         IF WS-TRAIL-CNT = 3 OR
+015190            WS-GW-OCTET(WS-SUB-IX)(1:3 - WS-TRAIL-CNT)
+015195                IS NOT NUMERIC
+015200             SET VA-INVALID TO TRUE
+015300             GO TO 1200-EXIT
+015400         END-IF
+015500         MOVE WS-GW-OCTET(WS-SUB-IX) TO WS-GW-OCTET-NUM(WS-SUB-IX)
+015700     END-PERFORM.
+015800     MOVE WS-PREFIX-NUM TO WS-BITS-LEFT.
+015900     PERFORM VARYING WS-SUB-IX FROM 1 BY 1
+016000             UNTIL WS-SUB-IX > 4
+016100         IF WS-BITS-LEFT >= 8
+016200             MOVE 8 TO WS-OCTET-BITS
+016300         ELSE
+016400             IF WS-BITS-LEFT < 0
+016500                 MOVE 0 TO WS-OCTET-BITS
+016600             ELSE
+016700                 MOVE WS-BITS-LEFT TO WS-OCTET-BITS
+016800             END-IF
+016900         END-IF
+017000         IF WS-OCTET-BITS > 0
+017100             COMPUTE WS-DIVISOR =
+017110                 2 ** (8 - WS-OCTET-BITS)
+017200             COMPUTE WS-MASKED-A = (WS-OCTET-NUM(WS-SUB-IX)
+017210                 / WS-DIVISOR) * WS-DIVISOR
+017400             COMPUTE WS-MASKED-B = (WS-GW-OCTET-NUM(WS-SUB-IX)
+017410                 / WS-DIVISOR) * WS-DIVISOR
+017600             IF WS-MASKED-A NOT = WS-MASKED-B
+017700                 SET VA-INVALID TO TRUE
+017800                 GO TO 1200-EXIT
+017900             END-IF
+018000         END-IF
+018100         SUBTRACT 8 FROM WS-BITS-LEFT
+018200     END-PERFORM.
+018300 1200-EXIT.
+018400     EXIT.
+018500
+018600***************************************************************
+019000* 3000-CHECK-IPV6 - lightweight sanity check for IPv6/prefix   *
+019100***************************************************************
+019200 3000-CHECK-IPV6.
+019300     MOVE SPACES TO WS-ADDR-PART WS-PREFIX-PART.
+019400     MOVE 0 TO WS-COLON-COUNT WS-PREFIX-NUM.
+019500     INSPECT VA-IP-WITH-PREFIX TALLYING WS-COLON-COUNT
+019600         FOR ALL ":" BEFORE INITIAL "/".
+019700     UNSTRING VA-IP-WITH-PREFIX DELIMITED BY "/"
+019800         INTO WS-ADDR-PART WS-PREFIX-PART.
+019900     IF WS-COLON-COUNT < 2
+020000         GO TO 3000-FAIL
+020100     END-IF.
+020200     IF VA-REQUIRE-PREFIX = "Y" AND WS-PREFIX-PART = SPACES
+020300         GO TO 3000-FAIL
+020400     END-IF.
+020500     IF WS-PREFIX-PART NOT = SPACES
+020600         MOVE 0 TO WS-TRAIL-CNT
+020620         INSPECT WS-PREFIX-PART TALLYING WS-TRAIL-CNT
+020640             FOR TRAILING SPACE
+020660         IF WS-PREFIX-PART(1:3 - WS-TRAIL-CNT) IS NOT NUMERIC
+020700             GO TO 3000-FAIL
+020800         END-IF
+020900         MOVE WS-PREFIX-PART TO WS-PREFIX-NUM
+021000         IF WS-PREFIX-NUM > 128
+021100             GO TO 3000-FAIL
+021200         END-IF
+021300     END-IF.
+021400     GO TO 3000-EXIT.
+021500 3000-FAIL.
+021600     SET VA-INVALID TO TRUE.
+021700 3000-EXIT.
+021800     EXIT.
+021900
+022000 END PROGRAM ValidateIPAddr.
