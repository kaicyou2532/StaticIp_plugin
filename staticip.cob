@@ -1,90 +1,889 @@
-       * Static IP Configuration Plugin in COBOL
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SetStaticIP.
-       AUTHOR. ChatGPT.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT NetplanFile ASSIGN TO "/etc/netplan/01-static-network.yaml"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD NetplanFile
-           LABEL RECORDS ARE STANDARD
-           VALUE OF file-record IS SPACE.
-       01 FileRecord PIC X(200).
-
-       WORKING-STORAGE SECTION.
-       01 WS-Interface   PIC X(20).
-       01 WS-IP          PIC X(50).
-       01 WS-Gateway     PIC X(50) VALUE SPACES.
-       01 WS-Nameserver1 PIC X(50) VALUE "8.8.8.8".
-       01 WS-Nameserver2 PIC X(50) VALUE "8.8.4.4".
-       01 WS-ArgCount    PIC 9    VALUE 0.
-
-       PROCEDURE DIVISION.
-           * Read argument count
-           ACCEPT WS-ArgCount FROM ARGUMENT COUNT.
-           IF WS-ArgCount < 2
-              DISPLAY "Usage: SetStaticIP <Interface> <IPv4> [Gateway]"
-              STOP RUN
-           END-IF
-           * Read interface name and IP address
-           ACCEPT WS-Interface FROM ARGUMENT 1.
-           ACCEPT WS-IP        FROM ARGUMENT 2.
-           * Optional gateway argument
-           IF WS-ArgCount >= 3
-              ACCEPT WS-Gateway FROM ARGUMENT 3
-           END-IF
-
-           * Open the Netplan YAML file for output
-           OPEN OUTPUT NetplanFile.
-
-           * Write YAML header
-           MOVE "network:"               TO FileRecord.
-           WRITE FileRecord.
-           MOVE "  version: 2"           TO FileRecord.
-           WRITE FileRecord.
-           MOVE "  renderer: networkd"    TO FileRecord.
-           WRITE FileRecord.
-
-           * Write ethernet stanza
-           MOVE "  ethernets:"           TO FileRecord.
-           WRITE FileRecord.
-           MOVE "    "                   TO FileRecord(1:4).
-           STRING WS-Interface ":"       DELIMITED BY SIZE
-                  INTO FileRecord(5:).
-           WRITE FileRecord.
-
-           * Set static IP address
-           MOVE "      addresses: ["     TO FileRecord.
-           STRING WS-IP "]"             DELIMITED BY SIZE
-                  INTO FileRecord(33:).
-           WRITE FileRecord.
-
-           * Set gateway (default if not provided)
-           IF WS-Gateway NOT = SPACES
-              MOVE "      gateway4: "   TO FileRecord.
-              STRING WS-Gateway           DELIMITED BY SIZE
-                     INTO FileRecord(15:).
-           ELSE
-              MOVE "      gateway4: 192.168.1.1" TO FileRecord.
-           END-IF
-           WRITE FileRecord.
-
-           * Nameserver configuration
-           MOVE "      nameservers:"      TO FileRecord.
-           WRITE FileRecord.
-           MOVE "        addresses: ["   TO FileRecord.
-           STRING WS-Nameserver1 ", "   DELIMITED BY SIZE
-                  WS-Nameserver2 "]"     DELIMITED BY SIZE
-                  INTO FileRecord(25:).
-           WRITE FileRecord.
-
-           * Close the file
-           CLOSE NetplanFile.
-
-           DISPLAY "Static IP configuration written to /etc/netplan/01-static-network.yaml".
-           STOP RUN.
+000100***************************************************************
+000200*                                                               *
+000300*  PROGRAM      : STATICIP.CBL                                 *
+000400*  PROGRAM-ID   : SetStaticIP                                   *
+000500*  AUTHOR       : T. Kowalczyk, Network Systems Group            *
+000600*  INSTALLATION : Data Center Operations                        *
+000700*  DATE-WRITTEN : 2024-01-10                                    *
+000800*                                                                *
+000900*  PURPOSE.                                                      *
+001000*      Writes a netplan(5) YAML file describing one or more     *
+001100*      interfaces on the local host: a single interface named   *
+001200*      on the command line, or every row of a batch input       *
+001300*      file when invoked with "-f".  Validates addressing,      *
+001400*      backs up the prior file, supports IPv6/VLAN/bond         *
+001500*      stanzas, configurable DNS, a dry-run preview and an      *
+001600*      automatic "netplan apply" with interface status report.  *
+001700*                                                                *
+001800*  USAGE.                                                        *
+001900*      SetStaticIP <iface> <ipv4/prefix> [gateway4] [options]   *
+002000*      SetStaticIP -f <batch-file> [options]                    *
+002100*                                                                *
+002200*      Options (any order, after the required arguments) -      *
+002300*        -v6 <ipv6/prefix> <gateway6>   IPv6 address/gateway6   *
+002400*        -vlan <id>:<link-iface>        emit as a VLAN stanza   *
+002500*        -bond <if1,if2,...>            emit as a bond stanza   *
+002600*        -ns <ns1,ns2,...>              nameserver address list *
+002700*        -search <dom1,dom2,...>        DNS search domain list *
+002800*        -dnsconfig <path>              site-defaults DNS file  *
+002900*        -dryrun                        preview, do not push    *
+003000*        -noapply                       skip automatic apply    *
+003100*                                                                *
+003200*      Batch file (-f) is pipe-delimited, one interface per     *
+003300*      line:                                                     *
+003400*        iface|ip/prefix|gateway4|ipv6/prefix|gateway6|type|    *
+003500*        vlan-id|vlan-link|bond-members(comma-separated)        *
+003600*      Trailing fields may be left blank; type is P/V/B and      *
+003700*      defaults to P (physical) when blank.                      *
+003800*                                                                *
+003900*  MODIFICATION HISTORY.                                         *
+004000*      2024-01-10  CGT  Initial version - single interface,     *
+004100*                       IPv4 only, fixed DNS.                    *
+004200*      2026-08-09  TJK  Batch input file, address validation,    *
+004300*                       timestamped backups, IPv6 dual-stack,    *
+004400*                       change-log auditing, configurable DNS,   *
+004500*                       dry-run preview, VLAN/bond stanzas and   *
+004600*                       automatic apply with status reporting.   *
+004610*      2026-08-09  TJK  Reject a non-numeric VLAN id instead of  *
+004620*                       writing it through unchecked; warn and   *
+004630*                       abort rather than silently drop rows     *
+004640*                       past the 16-interface batch-file limit;  *
+004650*                       reject interface names containing        *
+004660*                       anything other than letters, digits,     *
+004670*                       '.', '-' or '_' before they reach a      *
+004680*                       "netplan apply"/"ip addr show" command.  *
+004690*      2026-08-09  TJK  Give a failed dry-run preview render its *
+004691*                       own return code instead of reporting it  *
+004692*                       the same as the operator declining the   *
+004693*                       push.                                   *
+004694*      2026-08-09  TJK  Move the audit-tag interface name into a *
+004695*                       field sized to match WriteAudit's widened*
+004696*                       AU-INTERFACE before the CALL.            *
+004697*      2026-08-09  TJK  Reject "-vlan <id>" with no ":<link-     *
+004698*                       iface>" suffix instead of silently       *
+004699*                       falling back to a plain physical NIC.    *
+004700*                                                                *
+004800***************************************************************
+004900 IDENTIFICATION DIVISION.
+005000 PROGRAM-ID. SetStaticIP.
+005100 AUTHOR. T. Kowalczyk.
+005200 INSTALLATION. Data Center Operations.
+005300 DATE-WRITTEN. 2024-01-10.
+005400 DATE-COMPILED. 2026-08-09.
+005500
+005600 ENVIRONMENT DIVISION.
+005700 INPUT-OUTPUT SECTION.
+005800 FILE-CONTROL.
+005900     SELECT BatchInFile ASSIGN DYNAMIC WS-BATCH-FILE-NAME
+006000         ORGANIZATION IS LINE SEQUENTIAL
+006100         FILE STATUS IS WS-BATCH-STATUS.
+006200     SELECT DnsConfigFile ASSIGN DYNAMIC WS-DNS-CONFIG-PATH
+006300         ORGANIZATION IS LINE SEQUENTIAL
+006400         FILE STATUS IS WS-DNSCFG-STATUS.
+006500
+006600 DATA DIVISION.
+006700 FILE SECTION.
+006800 FD  BatchInFile.
+006900 01  BatchInRecord             PIC X(240).
+007000
+007100 FD  DnsConfigFile.
+007200 01  DnsConfigRecord           PIC X(80).
+007300
+007400 WORKING-STORAGE SECTION.
+007500 01  WS-BATCH-STATUS           PIC X(02).
+007600 01  WS-DNSCFG-STATUS          PIC X(02).
+007700
+007800 01  WS-ARGCOUNT               PIC 9(02) COMP VALUE 0.
+007900 01  WS-ARG-IX                 PIC 9(02) COMP VALUE 0.
+008000 01  WS-ARG-TEXT               PIC X(100).
+008100 01  WS-MODE                   PIC X(01) VALUE "S".
+008200     88  WS-MODE-BATCH                  VALUE "B".
+008300     88  WS-MODE-SINGLE                 VALUE "S".
+008400 01  WS-POSITIONAL-COUNT       PIC 9(02) COMP VALUE 0.
+008500 01  WS-BATCH-FILE-NAME        PIC X(100) VALUE SPACES.
+008600 01  WS-DNS-CONFIG-PATH        PIC X(100) VALUE SPACES.
+008700 01  WS-DRYRUN-SWITCH          PIC X(01) VALUE "N".
+008800 01  WS-NOAPPLY-SWITCH         PIC X(01) VALUE "N".
+008900 01  WS-SINGLE-IFACE           PIC X(20) VALUE SPACES.
+009000 01  WS-SINGLE-IP              PIC X(50) VALUE SPACES.
+009100 01  WS-SINGLE-GW              PIC X(50) VALUE SPACES.
+009200 01  WS-SINGLE-IPV6            PIC X(50) VALUE SPACES.
+009300 01  WS-SINGLE-GW6             PIC X(50) VALUE SPACES.
+009400 01  WS-SINGLE-VLAN-ID         PIC X(04) VALUE SPACES.
+009500 01  WS-SINGLE-VLAN-LINK       PIC X(20) VALUE SPACES.
+009600 01  WS-SINGLE-BOND-LIST       PIC X(140) VALUE SPACES.
+009700 01  WS-CLI-NS-LIST            PIC X(200) VALUE SPACES.
+009800 01  WS-CLI-SEARCH-LIST        PIC X(200) VALUE SPACES.
+009900 01  WS-NETPLAN-PATH           PIC X(100)
+010000     VALUE "/etc/netplan/01-static-network.yaml".
+010100 01  WS-AUDIT-LOG-PATH         PIC X(100)
+010200     VALUE "/etc/netplan/static-ip-changes.log".
+010300 01  WS-DEFAULT-DNS-PATH       PIC X(100)
+010400     VALUE "/etc/netplan/siteconfig.cfg".
+010500 01  WS-ABORT-SWITCH           PIC X(01) VALUE "N".
+010600     88  WS-ABORT                       VALUE "Y".
+010610 01  WS-PREVIEW-FAIL-SWITCH    PIC X(01) VALUE "N".
+010620     88  WS-PREVIEW-FAILED              VALUE "Y".
+010700
+010800 01  WS-IX                     PIC 9(02) COMP.
+010900 01  WS-JX                     PIC 9(02) COMP.
+011000 01  WS-SCRATCH                PIC X(140).
+011100 01  WS-CONFIRM                PIC X(01).
+011200
+011300 01  WS-OLD-IP-TABLE.
+011400     05  WS-OLD-IP             OCCURS 16 TIMES
+011500                               PIC X(50).
+011600 01  WS-OLD-GW-TABLE.
+011700     05  WS-OLD-GW             OCCURS 16 TIMES
+011800                               PIC X(50).
+011900
+012000 01  WS-BOND-FIELD             PIC X(140).
+012100 01  WS-NS-FIELD               PIC X(200).
+012150
+012160 01  WS-BATCH-IFACE-FIELD      PIC X(20).
+012170 01  WS-BATCH-IP-FIELD         PIC X(50).
+012180 01  WS-BATCH-GW-FIELD         PIC X(50).
+012190 01  WS-BATCH-IPV6-FIELD       PIC X(50).
+012200 01  WS-BATCH-GW6-FIELD        PIC X(50).
+012210 01  WS-BATCH-TYPE-FIELD       PIC X(01).
+012220 01  WS-BATCH-VLANID-FIELD     PIC X(04).
+012230 01  WS-BATCH-VLANLINK-FIELD   PIC X(20).
+012240 01  WS-BATCH-BOND-FIELD       PIC X(140).
+012250
+012260 01  WS-SPLIT-PTR              PIC 9(03) COMP.
+012270 01  WS-SPLIT-SOURCE           PIC X(200).
+012275 01  WS-SPLIT-ITEM             PIC X(50).
+012280 01  WS-SPLIT-COUNT            PIC 9(02) COMP.
+012285 01  WS-TRAIL-CNT              PIC 9(02) COMP.
+012200
+012300*    Subprogram linkage work areas
+012400 01  WS-VA-FAMILY              PIC X(01).
+012500 01  WS-VA-REQUIRE-PREFIX      PIC X(01).
+012600 01  WS-VA-SUBNET-CHECK        PIC X(50).
+012700 01  WS-VA-VALID               PIC X(01).
+012800     88  WS-VA-IS-VALID                 VALUE "Y".
+012850 01  WS-VN-VALID-SWITCH        PIC X(01).
+012860     88  WS-VN-IS-VALID                 VALUE "Y".
+012865 01  WS-VN-NAME-CHECK          PIC X(50).
+012870 01  WS-AU-INTERFACE-CHECK     PIC X(51).
+012900
+013000 01  WS-BK-BACKUP-PATH         PIC X(100).
+013100 01  WS-BK-STATUS              PIC X(01).
+013200
+013300 01  WS-AP-IFACE-NAMES         OCCURS 16 TIMES
+013400                               PIC X(20).
+013500 01  WS-AP-APPLY-SWITCH        PIC X(01).
+013600
+013700 COPY "netparms.cpy".
+013800
+013900 PROCEDURE DIVISION.
+014000
+014100***************************************************************
+014200* 0000-MAINLINE                                                *
+014300***************************************************************
+014400 0000-MAINLINE.
+014500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+014600     PERFORM 2000-PARSE-ARGUMENTS THRU 2000-EXIT.
+014700     IF WS-ABORT
+014800         MOVE 16 TO RETURN-CODE
+014900         GO TO 0000-EXIT
+015000     END-IF.
+015100     PERFORM 3000-BUILD-IFACE-TABLE THRU 3000-EXIT.
+015200     IF WS-ABORT
+015300         MOVE 16 TO RETURN-CODE
+015400         GO TO 0000-EXIT
+015500     END-IF.
+015600     PERFORM 4000-VALIDATE-ADDRESSES THRU 4000-EXIT.
+015700     IF WS-ABORT
+015800         MOVE 16 TO RETURN-CODE
+015900         GO TO 0000-EXIT
+016000     END-IF.
+016100     PERFORM 5000-LOAD-NAMESERVERS THRU 5000-EXIT.
+016200     IF WS-DRYRUN-SWITCH = "Y"
+016300         PERFORM 6000-DRYRUN-PREVIEW THRU 6000-EXIT
+016400         IF WS-PREVIEW-FAILED
+016450             MOVE 16 TO RETURN-CODE
+016460             GO TO 0000-EXIT
+016470         END-IF
+016480         IF WS-ABORT
+016500             MOVE 0 TO RETURN-CODE
+016600             GO TO 0000-EXIT
+016700         END-IF
+016800     END-IF.
+016900     PERFORM 7000-CAPTURE-OLD-VALUES THRU 7000-EXIT.
+017000     PERFORM 8000-BACKUP-EXISTING THRU 8000-EXIT.
+017100     PERFORM 9000-WRITE-LIVE-FILE THRU 9000-EXIT.
+017200     IF WS-ABORT
+017300         MOVE 16 TO RETURN-CODE
+017400         GO TO 0000-EXIT
+017500     END-IF.
+017600     PERFORM 9100-WRITE-AUDIT-ENTRIES THRU 9100-EXIT.
+017700     IF WS-NOAPPLY-SWITCH NOT = "Y"
+017800         PERFORM 9200-APPLY-AND-REPORT THRU 9200-EXIT
+017900     END-IF.
+018000     DISPLAY "Static IP configuration written to "
+018100         WS-NETPLAN-PATH.
+018200     MOVE 0 TO RETURN-CODE.
+018300 0000-EXIT.
+018400     STOP RUN.
+018500
+018600***************************************************************
+018700* 1000-INITIALIZE                                              *
+018800***************************************************************
+018900 1000-INITIALIZE.
+019000     MOVE SPACES TO NP-PARMS.
+019100     MOVE 0 TO NP-IFACE-COUNT NP-NAMESERVER-COUNT
+019200         NP-SEARCH-COUNT.
+019300     MOVE "N" TO NP-DRYRUN-SWITCH.
+019400     MOVE "networkd" TO NP-RENDERER.
+019500     ACCEPT WS-ARGCOUNT FROM ARGUMENT-NUMBER.
+019600 1000-EXIT.
+019700     EXIT.
+019800
+019900***************************************************************
+020000* 2000-PARSE-ARGUMENTS - walk the command line recognising      *
+020100*                        flags and positional interface args    *
+020200***************************************************************
+020300 2000-PARSE-ARGUMENTS.
+020400     IF WS-ARGCOUNT < 1
+020500         PERFORM 2900-USAGE THRU 2900-EXIT
+020600         GO TO 2000-EXIT
+020700     END-IF.
+020800     MOVE 1 TO WS-ARG-IX.
+020900     PERFORM UNTIL WS-ARG-IX > WS-ARGCOUNT
+021000         DISPLAY WS-ARG-IX UPON ARGUMENT-NUMBER
+021050         ACCEPT WS-ARG-TEXT FROM ARGUMENT-VALUE
+021100         PERFORM 2100-DISPATCH-ARG THRU 2100-EXIT
+021200         IF WS-ABORT
+021300             GO TO 2000-EXIT
+021400         END-IF
+021500         ADD 1 TO WS-ARG-IX
+021600     END-PERFORM.
+021700     IF WS-MODE-SINGLE AND WS-POSITIONAL-COUNT < 2
+021800         PERFORM 2900-USAGE THRU 2900-EXIT
+021900     END-IF.
+022000     IF WS-MODE-BATCH AND WS-BATCH-FILE-NAME = SPACES
+022100         PERFORM 2900-USAGE THRU 2900-EXIT
+022200     END-IF.
+022300 2000-EXIT.
+022400     EXIT.
+022500
+022600***************************************************************
+022700* 2100-DISPATCH-ARG - classify one command-line token           *
+022800***************************************************************
+022900 2100-DISPATCH-ARG.
+023000     EVALUATE WS-ARG-TEXT
+023100         WHEN "-f"
+023200             PERFORM 2200-NEED-ONE-MORE THRU 2200-EXIT
+023300             IF NOT WS-ABORT
+023400                 SET WS-MODE-BATCH TO TRUE
+023500                 MOVE WS-ARG-TEXT TO WS-BATCH-FILE-NAME
+023600             END-IF
+023700         WHEN "-v6"
+023800             PERFORM 2200-NEED-ONE-MORE THRU 2200-EXIT
+023900             IF NOT WS-ABORT
+024000                 MOVE WS-ARG-TEXT TO WS-SINGLE-IPV6
+024100                 PERFORM 2200-NEED-ONE-MORE THRU 2200-EXIT
+024200                 IF NOT WS-ABORT
+024300                     MOVE WS-ARG-TEXT TO WS-SINGLE-GW6
+024400                 END-IF
+024500             END-IF
+024600         WHEN "-vlan"
+024700             PERFORM 2200-NEED-ONE-MORE THRU 2200-EXIT
+024800             IF NOT WS-ABORT
+024900                 UNSTRING WS-ARG-TEXT DELIMITED BY ":"
+025000                     INTO WS-SINGLE-VLAN-ID WS-SINGLE-VLAN-LINK
+025010                 IF WS-SINGLE-VLAN-LINK = SPACES
+025020                     DISPLAY "ERROR: -vlan requires <id>:<link-"
+025030                         "iface>, got " WS-ARG-TEXT
+025040                     SET WS-ABORT TO TRUE
+025050                 END-IF
+025100             END-IF
+025200         WHEN "-bond"
+025300             PERFORM 2200-NEED-ONE-MORE THRU 2200-EXIT
+025400             IF NOT WS-ABORT
+025500                 MOVE WS-ARG-TEXT TO WS-SINGLE-BOND-LIST
+025600             END-IF
+025700         WHEN "-ns"
+025800             PERFORM 2200-NEED-ONE-MORE THRU 2200-EXIT
+025900             IF NOT WS-ABORT
+026000                 MOVE WS-ARG-TEXT TO WS-CLI-NS-LIST
+026100             END-IF
+026200         WHEN "-search"
+026300             PERFORM 2200-NEED-ONE-MORE THRU 2200-EXIT
+026400             IF NOT WS-ABORT
+026500                 MOVE WS-ARG-TEXT TO WS-CLI-SEARCH-LIST
+026600             END-IF
+026700         WHEN "-dnsconfig"
+026800             PERFORM 2200-NEED-ONE-MORE THRU 2200-EXIT
+026900             IF NOT WS-ABORT
+027000                 MOVE WS-ARG-TEXT TO WS-DNS-CONFIG-PATH
+027100             END-IF
+027200         WHEN "-dryrun"
+027300             MOVE "Y" TO WS-DRYRUN-SWITCH
+027400         WHEN "-noapply"
+027500             MOVE "Y" TO WS-NOAPPLY-SWITCH
+027600         WHEN OTHER
+027700             PERFORM 2300-POSITIONAL-ARG THRU 2300-EXIT
+027800     END-EVALUATE.
+027900 2100-EXIT.
+028000     EXIT.
+028100
+028200***************************************************************
+028300* 2200-NEED-ONE-MORE - advance to the next token, required as   *
+028400*                      the value for the flag just matched      *
+028500***************************************************************
+028600 2200-NEED-ONE-MORE.
+028700     IF WS-ARG-IX >= WS-ARGCOUNT
+028800         PERFORM 2900-USAGE THRU 2900-EXIT
+028900         GO TO 2200-EXIT
+029000     END-IF.
+029100     ADD 1 TO WS-ARG-IX.
+029150     DISPLAY WS-ARG-IX UPON ARGUMENT-NUMBER.
+029200     ACCEPT WS-ARG-TEXT FROM ARGUMENT-VALUE.
+029300 2200-EXIT.
+029400     EXIT.
+029500
+029600***************************************************************
+029700* 2300-POSITIONAL-ARG - interface/IP/gateway for single-host    *
+029800*                       mode, in that order                     *
+029900***************************************************************
+030000 2300-POSITIONAL-ARG.
+030100     IF WS-POSITIONAL-COUNT = 0
+030200         MOVE WS-ARG-TEXT TO WS-SINGLE-IFACE
+030300     ELSE
+030400         IF WS-POSITIONAL-COUNT = 1
+030500             MOVE WS-ARG-TEXT TO WS-SINGLE-IP
+030600         ELSE
+030700             IF WS-POSITIONAL-COUNT = 2
+030800                 MOVE WS-ARG-TEXT TO WS-SINGLE-GW
+030900             END-IF
+031000         END-IF
+031100     END-IF.
+031200     ADD 1 TO WS-POSITIONAL-COUNT.
+031300 2300-EXIT.
+031400     EXIT.
+031500
+031600***************************************************************
+031700* 2900-USAGE - bad arguments, show usage and flag abort         *
+031800***************************************************************
+031900 2900-USAGE.
+032000     DISPLAY "Usage: SetStaticIP <Interface> <IPv4/prefix> "
+032100         "[Gateway] [options]".
+032200     DISPLAY "   or: SetStaticIP -f <batch-file> [options]".
+032300     SET WS-ABORT TO TRUE.
+032400 2900-EXIT.
+032500     EXIT.
+032600
+032700***************************************************************
+032800* 3000-BUILD-IFACE-TABLE - populate NP-IFACE-TABLE from either  *
+032900*                          the single-host arguments or the     *
+033000*                          batch input file                     *
+033100***************************************************************
+033200 3000-BUILD-IFACE-TABLE.
+033300     IF WS-MODE-BATCH
+033400         PERFORM 3200-LOAD-BATCH-FILE THRU 3200-EXIT
+033500     ELSE
+033600         PERFORM 3100-LOAD-SINGLE-IFACE THRU 3100-EXIT
+033700     END-IF.
+033800     IF NP-IFACE-COUNT = 0 AND NOT WS-ABORT
+033900         DISPLAY "ERROR: no interfaces to configure"
+034000         SET WS-ABORT TO TRUE
+034100     END-IF.
+034150     IF NOT WS-ABORT
+034160         PERFORM 3900-COPY-IFACE-NAMES THRU 3900-EXIT
+034170     END-IF.
+034200 3000-EXIT.
+034300     EXIT.
+034310
+034320***************************************************************
+034330* 3900-COPY-IFACE-NAMES - flat copy of the interface name list  *
+034340*                         for subprograms that take a simple    *
+034350*                         contiguous table (audit/apply)        *
+034360***************************************************************
+034370 3900-COPY-IFACE-NAMES.
+034380     PERFORM VARYING WS-IX FROM 1 BY 1
+034390             UNTIL WS-IX > NP-IFACE-COUNT
+034400         MOVE NP-IF-NAME(WS-IX) TO WS-AP-IFACE-NAMES(WS-IX)
+034410     END-PERFORM.
+034420 3900-EXIT.
+034430     EXIT.
+034400
+034500***************************************************************
+034600* 3100-LOAD-SINGLE-IFACE - one NP-IFACE-TABLE row from the      *
+034700*                          positional/option arguments          *
+034800***************************************************************
+034900 3100-LOAD-SINGLE-IFACE.
+034920     MOVE SPACES TO WS-VN-NAME-CHECK.
+034930     MOVE WS-SINGLE-IFACE TO WS-VN-NAME-CHECK.
+034950     CALL "ValidateSafeName" USING WS-VN-NAME-CHECK
+034960         WS-VN-VALID-SWITCH.
+034970     IF NOT WS-VN-IS-VALID
+034980         DISPLAY "ERROR: invalid interface name: " WS-SINGLE-IFACE
+034990         SET WS-ABORT TO TRUE
+034995         GO TO 3100-EXIT
+034996     END-IF.
+035000     MOVE 1 TO NP-IFACE-COUNT.
+035100     MOVE WS-SINGLE-IFACE TO NP-IF-NAME(1).
+035200     MOVE WS-SINGLE-IP    TO NP-IF-IP(1).
+035300     MOVE WS-SINGLE-GW    TO NP-IF-GATEWAY(1).
+035400     MOVE WS-SINGLE-IPV6  TO NP-IF-IPV6(1).
+035500     MOVE WS-SINGLE-GW6   TO NP-IF-GATEWAY6(1).
+035600     IF WS-SINGLE-BOND-LIST NOT = SPACES
+035700         SET NP-IF-BOND(1) TO TRUE
+035800         MOVE WS-SINGLE-BOND-LIST TO WS-SPLIT-SOURCE
+035850         MOVE 1 TO WS-IX
+035900         PERFORM 3800-SPLIT-BOND-MEMBERS THRU 3800-EXIT
+036000     ELSE
+036100         IF WS-SINGLE-VLAN-LINK NOT = SPACES
+036200             SET NP-IF-VLAN(1) TO TRUE
+036300             MOVE WS-SINGLE-VLAN-LINK TO NP-IF-VLAN-LINK(1)
+036450             MOVE 0 TO WS-TRAIL-CNT
+036460             INSPECT WS-SINGLE-VLAN-ID TALLYING WS-TRAIL-CNT
+036470                 FOR TRAILING SPACE
+036480             IF WS-TRAIL-CNT < 4 AND
+036490                WS-SINGLE-VLAN-ID(1 : 4 - WS-TRAIL-CNT)
+036491                    IS NUMERIC
+036500                 MOVE WS-SINGLE-VLAN-ID TO NP-IF-VLAN-ID(1)
+036510             ELSE
+036520                 DISPLAY "ERROR: invalid VLAN id for interface "
+036530                     WS-SINGLE-IFACE ": " WS-SINGLE-VLAN-ID
+036540                 SET WS-ABORT TO TRUE
+036600             END-IF
+036700         ELSE
+036800             SET NP-IF-PHYSICAL(1) TO TRUE
+036900         END-IF
+037000     END-IF.
+037100 3100-EXIT.
+037200     EXIT.
+037300
+037400***************************************************************
+037500* 3200-LOAD-BATCH-FILE - one NP-IFACE-TABLE row per line of the *
+037600*                        pipe-delimited batch input file        *
+037700***************************************************************
+037800 3200-LOAD-BATCH-FILE.
+037900     OPEN INPUT BatchInFile.
+038000     IF WS-BATCH-STATUS NOT = "00"
+038100         DISPLAY "ERROR: cannot open batch file "
+038200             WS-BATCH-FILE-NAME
+038300         SET WS-ABORT TO TRUE
+038400         GO TO 3200-EXIT
+038500     END-IF.
+038600     PERFORM UNTIL WS-BATCH-STATUS = "10"
+038650              OR WS-ABORT
+038700              OR NP-IFACE-COUNT >= 16
+038800         READ BatchInFile
+038900             AT END
+039000                 MOVE "10" TO WS-BATCH-STATUS
+039100             NOT AT END
+039200                 IF BatchInRecord NOT = SPACES
+039300                     PERFORM 3210-PARSE-BATCH-LINE
+039400                         THRU 3210-EXIT
+039500                 END-IF
+039600         END-READ
+039700     END-PERFORM.
+039750     IF WS-BATCH-STATUS NOT = "10" AND NOT WS-ABORT
+039760         PERFORM 3220-CHECK-OVERFLOW THRU 3220-EXIT
+039800     END-IF.
+039810     CLOSE BatchInFile.
+039900 3200-EXIT.
+040000     EXIT.
+040050
+040060***************************************************************
+040070* 3220-CHECK-OVERFLOW - NP-IFACE-TABLE filled before end of      *
+040080*                       file; warn and abort rather than         *
+040090*                       silently drop the remaining rows         *
+040100***************************************************************
+040110 3220-CHECK-OVERFLOW.
+040120     PERFORM UNTIL WS-BATCH-STATUS = "10"
+040130         READ BatchInFile
+040140             AT END
+040150                 MOVE "10" TO WS-BATCH-STATUS
+040160             NOT AT END
+040170                 IF BatchInRecord NOT = SPACES
+040180                     DISPLAY "ERROR: batch file "
+040190                         WS-BATCH-FILE-NAME
+040200                         " has more than 16 interfaces - "
+040210                         "rerun in smaller batches"
+040220                     SET WS-ABORT TO TRUE
+040230                     GO TO 3220-EXIT
+040240                 END-IF
+040250         END-READ
+040260     END-PERFORM.
+040270 3220-EXIT.
+040280     EXIT.
+040290
+040295***************************************************************
+040300* 3210-PARSE-BATCH-LINE - split one pipe-delimited row and add  *
+040400*                         it to NP-IFACE-TABLE                  *
+040500***************************************************************
+040600 3210-PARSE-BATCH-LINE.
+040700     MOVE SPACES TO WS-BATCH-IFACE-FIELD WS-BATCH-IP-FIELD
+040800         WS-BATCH-GW-FIELD WS-BATCH-IPV6-FIELD
+040900         WS-BATCH-GW6-FIELD WS-BATCH-TYPE-FIELD
+041000         WS-BATCH-VLANID-FIELD WS-BATCH-VLANLINK-FIELD
+041100         WS-BATCH-BOND-FIELD.
+041200     UNSTRING BatchInRecord DELIMITED BY "|"
+041300         INTO WS-BATCH-IFACE-FIELD WS-BATCH-IP-FIELD
+041400              WS-BATCH-GW-FIELD WS-BATCH-IPV6-FIELD
+041500              WS-BATCH-GW6-FIELD WS-BATCH-TYPE-FIELD
+041600              WS-BATCH-VLANID-FIELD WS-BATCH-VLANLINK-FIELD
+041700              WS-BATCH-BOND-FIELD.
+041800     ADD 1 TO NP-IFACE-COUNT.
+041810     MOVE SPACES TO WS-VN-NAME-CHECK.
+041815     MOVE WS-BATCH-IFACE-FIELD TO WS-VN-NAME-CHECK.
+041820     CALL "ValidateSafeName" USING WS-VN-NAME-CHECK
+041840         WS-VN-VALID-SWITCH.
+041850     IF NOT WS-VN-IS-VALID
+041860         DISPLAY "ERROR: invalid interface name: "
+041870             WS-BATCH-IFACE-FIELD
+041880         SET WS-ABORT TO TRUE
+041890         GO TO 3210-EXIT
+041895     END-IF.
+041900     MOVE WS-BATCH-IFACE-FIELD TO NP-IF-NAME(NP-IFACE-COUNT).
+042000     MOVE WS-BATCH-IP-FIELD    TO NP-IF-IP(NP-IFACE-COUNT).
+042100     MOVE WS-BATCH-GW-FIELD    TO NP-IF-GATEWAY(NP-IFACE-COUNT).
+042200     MOVE WS-BATCH-IPV6-FIELD  TO NP-IF-IPV6(NP-IFACE-COUNT).
+042300     MOVE WS-BATCH-GW6-FIELD   TO NP-IF-GATEWAY6(NP-IFACE-COUNT).
+042400     EVALUATE WS-BATCH-TYPE-FIELD
+042500         WHEN "V"
+042600             SET NP-IF-VLAN(NP-IFACE-COUNT) TO TRUE
+042700             MOVE WS-BATCH-VLANLINK-FIELD
+042800                 TO NP-IF-VLAN-LINK(NP-IFACE-COUNT)
+042920             MOVE 0 TO WS-TRAIL-CNT
+042940             INSPECT WS-BATCH-VLANID-FIELD
+042950                 TALLYING WS-TRAIL-CNT FOR TRAILING SPACE
+042960             IF WS-TRAIL-CNT < 4 AND
+042970                WS-BATCH-VLANID-FIELD(1 : 4 - WS-TRAIL-CNT)
+042980                    IS NUMERIC
+043000                 MOVE WS-BATCH-VLANID-FIELD
+043100                     TO NP-IF-VLAN-ID(NP-IFACE-COUNT)
+043110             ELSE
+043120                 DISPLAY "ERROR: invalid VLAN id for interface "
+043130                     WS-BATCH-IFACE-FIELD ": "
+043140                     WS-BATCH-VLANID-FIELD
+043150                 SET WS-ABORT TO TRUE
+043200             END-IF
+043300         WHEN "B"
+043400             SET NP-IF-BOND(NP-IFACE-COUNT) TO TRUE
+043500             MOVE WS-BATCH-BOND-FIELD TO WS-SPLIT-SOURCE
+043600             MOVE NP-IFACE-COUNT TO WS-IX
+043700             PERFORM 3800-SPLIT-BOND-MEMBERS THRU 3800-EXIT
+043800         WHEN OTHER
+043900             SET NP-IF-PHYSICAL(NP-IFACE-COUNT) TO TRUE
+044000     END-EVALUATE.
+044100 3210-EXIT.
+044200     EXIT.
+044300
+044400***************************************************************
+044500* 3800-SPLIT-BOND-MEMBERS - tokenise a comma list into          *
+044600*                           NP-IF-BOND-MEMBERS(WS-IX, *)        *
+044700*                           WS-IX must already identify the     *
+044800*                           bond's row in NP-IFACE-TABLE        *
+044900***************************************************************
+045000 3800-SPLIT-BOND-MEMBERS.
+045400     MOVE 0 TO NP-IF-BOND-COUNT(WS-IX).
+045500     MOVE 1 TO WS-SPLIT-PTR.
+045600     PERFORM VARYING WS-JX FROM 1 BY 1
+045700             UNTIL WS-JX > 8 OR WS-SPLIT-PTR > 140
+045800         MOVE SPACES TO WS-SPLIT-ITEM
+045900         UNSTRING WS-SPLIT-SOURCE DELIMITED BY ","
+046000             INTO WS-SPLIT-ITEM
+046100             WITH POINTER WS-SPLIT-PTR
+046150         IF WS-SPLIT-ITEM = SPACES
+046160             EXIT PERFORM
+046170         END-IF
+046180         ADD 1 TO NP-IF-BOND-COUNT(WS-IX)
+046190         MOVE WS-SPLIT-ITEM
+046195             TO NP-IF-BOND-MEMBERS(WS-IX, NP-IF-BOND-COUNT(WS-IX))
+046300     END-PERFORM.
+046400 3800-EXIT.
+046500     EXIT.
+046600
+046700***************************************************************
+046800* 4000-VALIDATE-ADDRESSES - check every interface's IPv4/IPv6  *
+046900*                           address and gateway syntax before   *
+047000*                           any file is touched                 *
+047100***************************************************************
+047200 4000-VALIDATE-ADDRESSES.
+047300     MOVE 1 TO WS-IX.
+047400     PERFORM UNTIL WS-IX > NP-IFACE-COUNT OR WS-ABORT
+047500         PERFORM 4100-VALIDATE-ONE-IFACE THRU 4100-EXIT
+047600         ADD 1 TO WS-IX
+047700     END-PERFORM.
+047800 4000-EXIT.
+047900     EXIT.
+048000
+048100***************************************************************
+048200* 4100-VALIDATE-ONE-IFACE - IPv4 then IPv6 checks for the       *
+048300*                           interface at subscript WS-IX        *
+048400***************************************************************
+048500 4100-VALIDATE-ONE-IFACE.
+048600     IF NP-IF-GATEWAY(WS-IX) NOT = SPACES
+048700         MOVE NP-IF-GATEWAY(WS-IX) TO WS-VA-SUBNET-CHECK
+048800         MOVE "4" TO WS-VA-FAMILY
+048900         MOVE "N" TO WS-VA-REQUIRE-PREFIX
+049000         MOVE SPACES TO WS-VA-SUBNET-CHECK
+049100         CALL "ValidateIPAddr" USING NP-IF-GATEWAY(WS-IX)
+049200             WS-VA-FAMILY WS-VA-REQUIRE-PREFIX
+049300             WS-VA-SUBNET-CHECK WS-VA-VALID
+049400         IF NOT WS-VA-IS-VALID
+049500             DISPLAY "ERROR: invalid gateway for interface "
+049600                 NP-IF-NAME(WS-IX) ": " NP-IF-GATEWAY(WS-IX)
+049700             SET WS-ABORT TO TRUE
+049800             GO TO 4100-EXIT
+049900         END-IF
+050000     END-IF.
+050100     IF NP-IF-IP(WS-IX) NOT = SPACES
+050200         MOVE "4" TO WS-VA-FAMILY
+050300         MOVE "Y" TO WS-VA-REQUIRE-PREFIX
+050400         MOVE NP-IF-GATEWAY(WS-IX) TO WS-VA-SUBNET-CHECK
+050500         CALL "ValidateIPAddr" USING NP-IF-IP(WS-IX)
+050600             WS-VA-FAMILY WS-VA-REQUIRE-PREFIX
+050700             WS-VA-SUBNET-CHECK WS-VA-VALID
+050800         IF NOT WS-VA-IS-VALID
+050900             DISPLAY "ERROR: invalid IPv4 address/prefix for "
+051000                 "interface " NP-IF-NAME(WS-IX) ": "
+051100                 NP-IF-IP(WS-IX)
+051200             SET WS-ABORT TO TRUE
+051300             GO TO 4100-EXIT
+051400         END-IF
+051500     END-IF.
+051600     IF NP-IF-GATEWAY6(WS-IX) NOT = SPACES
+051700         MOVE "6" TO WS-VA-FAMILY
+051800         MOVE "N" TO WS-VA-REQUIRE-PREFIX
+051900         MOVE SPACES TO WS-VA-SUBNET-CHECK
+052000         CALL "ValidateIPAddr" USING NP-IF-GATEWAY6(WS-IX)
+052100             WS-VA-FAMILY WS-VA-REQUIRE-PREFIX
+052200             WS-VA-SUBNET-CHECK WS-VA-VALID
+052300         IF NOT WS-VA-IS-VALID
+052400             DISPLAY "ERROR: invalid gateway6 for interface "
+052500                 NP-IF-NAME(WS-IX) ": " NP-IF-GATEWAY6(WS-IX)
+052600             SET WS-ABORT TO TRUE
+052700             GO TO 4100-EXIT
+052800         END-IF
+052900     END-IF.
+053000     IF NP-IF-IPV6(WS-IX) NOT = SPACES
+053100         MOVE "6" TO WS-VA-FAMILY
+053200         MOVE "Y" TO WS-VA-REQUIRE-PREFIX
+053300         MOVE SPACES TO WS-VA-SUBNET-CHECK
+053400         CALL "ValidateIPAddr" USING NP-IF-IPV6(WS-IX)
+053500             WS-VA-FAMILY WS-VA-REQUIRE-PREFIX
+053600             WS-VA-SUBNET-CHECK WS-VA-VALID
+053700         IF NOT WS-VA-IS-VALID
+053800             DISPLAY "ERROR: invalid IPv6 address/prefix for "
+053900                 "interface " NP-IF-NAME(WS-IX) ": "
+054000                 NP-IF-IPV6(WS-IX)
+054100             SET WS-ABORT TO TRUE
+054200             GO TO 4100-EXIT
+054300         END-IF
+054400     END-IF.
+054500 4100-EXIT.
+054600     EXIT.
+054700
+054800***************************************************************
+054900* 5000-LOAD-NAMESERVERS - nameservers/search domains come from  *
+055000*                         the -ns/-search arguments, else a     *
+055100*                         site-defaults config file, else the   *
+055200*                         historical public-resolver fallback   *
+055300***************************************************************
+055400 5000-LOAD-NAMESERVERS.
+055500     IF WS-CLI-NS-LIST NOT = SPACES
+055600         MOVE WS-CLI-NS-LIST TO WS-SPLIT-SOURCE
+055700         PERFORM 5100-SPLIT-NAMESERVERS THRU 5100-EXIT
+055800     ELSE
+055900         IF WS-DNS-CONFIG-PATH = SPACES
+056000             MOVE WS-DEFAULT-DNS-PATH TO WS-DNS-CONFIG-PATH
+056100         END-IF
+056200         PERFORM 5200-READ-DNS-CONFIG THRU 5200-EXIT
+056300         IF NP-NAMESERVER-COUNT = 0
+056400             MOVE "8.8.8.8" TO NP-NAMESERVER-TABLE(1)
+056500             MOVE "8.8.4.4" TO NP-NAMESERVER-TABLE(2)
+056600             MOVE 2 TO NP-NAMESERVER-COUNT
+056700         END-IF
+056800     END-IF.
+056900     IF WS-CLI-SEARCH-LIST NOT = SPACES
+057000         MOVE WS-CLI-SEARCH-LIST TO WS-SPLIT-SOURCE
+057100         PERFORM 5300-SPLIT-SEARCH THRU 5300-EXIT
+057200     END-IF.
+057300 5000-EXIT.
+057400     EXIT.
+057500
+057600***************************************************************
+057700* 5100-SPLIT-NAMESERVERS - tokenise a comma list into           *
+057800*                          NP-NAMESERVER-TABLE                  *
+057900***************************************************************
+058000 5100-SPLIT-NAMESERVERS.
+058100     MOVE 0 TO NP-NAMESERVER-COUNT.
+058200     MOVE 1 TO WS-SPLIT-PTR.
+058300     PERFORM VARYING WS-JX FROM 1 BY 1
+058400             UNTIL WS-JX > 10 OR WS-SPLIT-PTR > 200
+058500         MOVE SPACES TO WS-SPLIT-ITEM
+058600         UNSTRING WS-SPLIT-SOURCE DELIMITED BY ","
+058700             INTO WS-SPLIT-ITEM
+058800             WITH POINTER WS-SPLIT-PTR
+058900         IF WS-SPLIT-ITEM = SPACES
+059000             EXIT PERFORM
+059100         END-IF
+059200         ADD 1 TO NP-NAMESERVER-COUNT
+059300         MOVE WS-SPLIT-ITEM
+059400             TO NP-NAMESERVER-TABLE(NP-NAMESERVER-COUNT)
+059500     END-PERFORM.
+059600 5100-EXIT.
+059700     EXIT.
+059800
+059900***************************************************************
+060000* 5200-READ-DNS-CONFIG - site-defaults file of NAMESERVER=/     *
+060100*                        SEARCH= lines; silently skipped when   *
+060200*                        the file does not exist                *
+060300***************************************************************
+060400 5200-READ-DNS-CONFIG.
+060500     OPEN INPUT DnsConfigFile.
+060600     IF WS-DNSCFG-STATUS NOT = "00"
+060700         GO TO 5200-EXIT
+060800     END-IF.
+060900     PERFORM UNTIL WS-DNSCFG-STATUS = "10"
+061000         READ DnsConfigFile
+061100             AT END
+061200                 MOVE "10" TO WS-DNSCFG-STATUS
+061300             NOT AT END
+061400                 PERFORM 5210-PARSE-CONFIG-LINE THRU 5210-EXIT
+061500         END-READ
+061600     END-PERFORM.
+061700     CLOSE DnsConfigFile.
+061800 5200-EXIT.
+061900     EXIT.
+062000
+062100***************************************************************
+062200* 5210-PARSE-CONFIG-LINE - NAMESERVER=x.x.x.x or SEARCH=domain  *
+062300***************************************************************
+062400 5210-PARSE-CONFIG-LINE.
+062500     IF DnsConfigRecord(1:11) = "NAMESERVER="
+062600         AND NP-NAMESERVER-COUNT < 10
+062700         ADD 1 TO NP-NAMESERVER-COUNT
+062800         MOVE DnsConfigRecord(12:50)
+062900             TO NP-NAMESERVER-TABLE(NP-NAMESERVER-COUNT)
+063000     END-IF.
+063100     IF DnsConfigRecord(1:7) = "SEARCH="
+063200         AND NP-SEARCH-COUNT < 10
+063300         ADD 1 TO NP-SEARCH-COUNT
+063400         MOVE DnsConfigRecord(8:50)
+063500             TO NP-SEARCH-TABLE(NP-SEARCH-COUNT)
+063600     END-IF.
+063700 5210-EXIT.
+063800     EXIT.
+063900
+064000***************************************************************
+064100* 5300-SPLIT-SEARCH - tokenise a comma list into NP-SEARCH-TBL  *
+064200***************************************************************
+064300 5300-SPLIT-SEARCH.
+064400     MOVE 0 TO NP-SEARCH-COUNT.
+064500     MOVE 1 TO WS-SPLIT-PTR.
+064600     PERFORM VARYING WS-JX FROM 1 BY 1
+064700             UNTIL WS-JX > 10 OR WS-SPLIT-PTR > 200
+064800         MOVE SPACES TO WS-SPLIT-ITEM
+064900         UNSTRING WS-SPLIT-SOURCE DELIMITED BY ","
+065000             INTO WS-SPLIT-ITEM
+065100             WITH POINTER WS-SPLIT-PTR
+065200         IF WS-SPLIT-ITEM = SPACES
+065300             EXIT PERFORM
+065400         END-IF
+065500         ADD 1 TO NP-SEARCH-COUNT
+065600         MOVE WS-SPLIT-ITEM TO NP-SEARCH-TABLE(NP-SEARCH-COUNT)
+065700     END-PERFORM.
+065800 5300-EXIT.
+065900     EXIT.
+066000
+066100***************************************************************
+066200* 6000-DRYRUN-PREVIEW - render to a scratch file, echo it, and  *
+066300*                       ask the operator to confirm the push    *
+066400***************************************************************
+066500 6000-DRYRUN-PREVIEW.
+066600     MOVE WS-NETPLAN-PATH TO NP-OUTPUT-PATH.
+066700     SET NP-DRYRUN-YES TO TRUE.
+066800     CALL "WriteNetplanYAML" USING NP-PARMS.
+066900     SET NP-DRYRUN-NO TO TRUE.
+067000     IF NP-RETURN-CODE NOT = 0
+067100         SET WS-ABORT TO TRUE
+067150         SET WS-PREVIEW-FAILED TO TRUE
+067200         GO TO 6000-EXIT
+067300     END-IF.
+067400     DISPLAY "Apply these changes to " WS-NETPLAN-PATH
+067500         "? (Y/N): " WITH NO ADVANCING.
+067600     ACCEPT WS-CONFIRM.
+067700     IF WS-CONFIRM NOT = "Y" AND WS-CONFIRM NOT = "y"
+067800         DISPLAY "Dry run only - no changes made."
+067900         SET WS-ABORT TO TRUE
+068000     END-IF.
+068100 6000-EXIT.
+068200     EXIT.
+068300
+068400***************************************************************
+068500* 7000-CAPTURE-OLD-VALUES - prior addresses/gateways for the    *
+068600*                           change-log entries written later    *
+068700***************************************************************
+068800 7000-CAPTURE-OLD-VALUES.
+068900     CALL "ReadOldNetplan" USING WS-NETPLAN-PATH NP-IFACE-COUNT
+069000         WS-AP-IFACE-NAMES WS-OLD-IP WS-OLD-GW.
+069100 7000-EXIT.
+069200     EXIT.
+069300
+069400***************************************************************
+069500* 8000-BACKUP-EXISTING - timestamped copy of the live file      *
+069600*                        before it is overwritten               *
+069700***************************************************************
+069800 8000-BACKUP-EXISTING.
+069900     CALL "BackupNetplan" USING WS-NETPLAN-PATH
+070000         WS-BK-BACKUP-PATH WS-BK-STATUS.
+070100     IF WS-BK-STATUS = "N"
+070200         DISPLAY "WARNING: could not back up prior netplan file"
+070300     ELSE
+070400         IF WS-BK-BACKUP-PATH NOT = SPACES
+070500             DISPLAY "Previous configuration backed up to "
+070600                 WS-BK-BACKUP-PATH
+070700         END-IF
+070800     END-IF.
+070900 8000-EXIT.
+071000     EXIT.
+071100
+071200***************************************************************
+071300* 9000-WRITE-LIVE-FILE - render the real netplan YAML file      *
+071400***************************************************************
+071500 9000-WRITE-LIVE-FILE.
+071600     MOVE WS-NETPLAN-PATH TO NP-OUTPUT-PATH.
+071700     SET NP-DRYRUN-NO TO TRUE.
+071800     CALL "WriteNetplanYAML" USING NP-PARMS.
+071900     IF NP-RETURN-CODE NOT = 0
+072000         SET WS-ABORT TO TRUE
+072100     END-IF.
+072200 9000-EXIT.
+072300     EXIT.
+072400
+072500***************************************************************
+072600* 9100-WRITE-AUDIT-ENTRIES - one change-log line per interface  *
+072700***************************************************************
+072800 9100-WRITE-AUDIT-ENTRIES.
+072900     PERFORM VARYING WS-IX FROM 1 BY 1
+073000             UNTIL WS-IX > NP-IFACE-COUNT
+073010         MOVE SPACES TO WS-AU-INTERFACE-CHECK
+073020         MOVE NP-IF-NAME(WS-IX) TO WS-AU-INTERFACE-CHECK
+073100         CALL "WriteAudit" USING WS-AUDIT-LOG-PATH
+073200             WS-AU-INTERFACE-CHECK WS-OLD-IP(WS-IX)
+073300             WS-OLD-GW(WS-IX) NP-IF-IP(WS-IX)
+073400             NP-IF-GATEWAY(WS-IX)
+073500     END-PERFORM.
+073600 9100-EXIT.
+073700     EXIT.
+073800
+073900***************************************************************
+074000* 9200-APPLY-AND-REPORT - "netplan apply" plus a link/address   *
+074100*                         status line per interface             *
+074200***************************************************************
+074300 9200-APPLY-AND-REPORT.
+074400     MOVE "Y" TO WS-AP-APPLY-SWITCH.
+074500     CALL "ApplyNetplan" USING WS-AP-APPLY-SWITCH
+074600         NP-IFACE-COUNT WS-AP-IFACE-NAMES.
+074700 9200-EXIT.
+074800     EXIT.
+074900
+075000 END PROGRAM SetStaticIP.
