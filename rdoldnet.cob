@@ -0,0 +1,147 @@
+000100***************************************************************
+000200*                                                               *
+000300*  PROGRAM      : RDOLDNET.CBL                                 *
+000400*  PROGRAM-ID   : ReadOldNetplan                                *
+000500*  AUTHOR       : T. Kowalczyk, Network Systems Group            *
+000600*  INSTALLATION : Data Center Operations                        *
+000700*  DATE-WRITTEN : 2026-08-09                                    *
+000800*                                                                *
+000900*  PURPOSE.                                                      *
+001000*      Scans a previously written netplan YAML file for the     *
+001100*      prior "addresses:" and "gateway4:" values of each        *
+001200*      interface the caller is about to change, so the audit    *
+001300*      log can record the before/after picture of the push.     *
+001400*      Only understands the layout this tool itself writes.     *
+001500*                                                                *
+001600*  MODIFICATION HISTORY.                                         *
+001700*      2026-08-09  TJK  Initial version.                        *
+001800*                                                                *
+001900***************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID. ReadOldNetplan.
+002200 AUTHOR. T. Kowalczyk.
+002300 INSTALLATION. Data Center Operations.
+002400 DATE-WRITTEN. 2026-08-09.
+002500
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT RO-OLD-FILE ASSIGN DYNAMIC RO-PATH
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-FILE-STATUS.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  RO-OLD-FILE.
+003600 01  RO-OLD-RECORD             PIC X(200).
+003700
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-FILE-STATUS            PIC X(02).
+004000 01  WS-CURRENT-IX             PIC 9(02) COMP VALUE 0.
+004100 01  WS-SUB-IX                 PIC 9(02) COMP.
+004200 01  WS-LINE-NAME              PIC X(20).
+004300 01  WS-RAW-VALUE              PIC X(60).
+004400
+004500 LINKAGE SECTION.
+004600 01  RO-PATH                   PIC X(100).
+004700 01  RO-IFACE-COUNT            PIC 9(02) COMP.
+004800 01  RO-IFACE-NAMES            OCCURS 16 TIMES
+004900                               PIC X(20).
+005000 01  RO-OLD-IP                 OCCURS 16 TIMES
+005100                               PIC X(50).
+005200 01  RO-OLD-GATEWAY            OCCURS 16 TIMES
+005300                               PIC X(50).
+005400
+005500 PROCEDURE DIVISION USING RO-PATH
+005600                          RO-IFACE-COUNT
+005700                          RO-IFACE-NAMES
+005800                          RO-OLD-IP
+005900                          RO-OLD-GATEWAY.
+006000
+006100 0000-MAINLINE.
+006200     PERFORM VARYING WS-SUB-IX FROM 1 BY 1
+006300             UNTIL WS-SUB-IX > RO-IFACE-COUNT
+006400         MOVE SPACES TO RO-OLD-IP(WS-SUB-IX)
+006500         MOVE SPACES TO RO-OLD-GATEWAY(WS-SUB-IX)
+006600     END-PERFORM.
+006700     OPEN INPUT RO-OLD-FILE.
+006800     IF WS-FILE-STATUS NOT = "00"
+006900         GO TO 0000-EXIT
+007000     END-IF.
+007100     MOVE 0 TO WS-CURRENT-IX.
+007200     PERFORM UNTIL WS-FILE-STATUS = "10"
+007300         READ RO-OLD-FILE
+007400             AT END
+007500                 MOVE "10" TO WS-FILE-STATUS
+007600             NOT AT END
+007700                 PERFORM 1000-SCAN-LINE THRU 1000-EXIT
+007800         END-READ
+007900     END-PERFORM.
+008000     CLOSE RO-OLD-FILE.
+008100 0000-EXIT.
+008200     GOBACK.
+008300
+008400***************************************************************
+008500* 1000-SCAN-LINE - recognise an interface header line, an       *
+008600*                  addresses: line or a gateway4: line          *
+008700***************************************************************
+008800 1000-SCAN-LINE.
+008900     IF RO-OLD-RECORD(1:4) = "    " AND
+009000        RO-OLD-RECORD(5:1) NOT = SPACE
+009400         PERFORM 1100-MATCH-IFACE-HEADER THRU 1100-EXIT
+009500     END-IF.
+009600     IF RO-OLD-RECORD(7:12) = "addresses: ["
+009700         PERFORM 1200-CAPTURE-ADDRESS THRU 1200-EXIT
+009800     END-IF.
+009900     IF RO-OLD-RECORD(7:10) = "gateway4: "
+010000         PERFORM 1300-CAPTURE-GATEWAY THRU 1300-EXIT
+010100     END-IF.
+010200 1000-EXIT.
+010300     EXIT.
+010400
+010500***************************************************************
+010600* 1100-MATCH-IFACE-HEADER - "    <name>:" line identifies which *
+010700*                           table slot subsequent values apply  *
+010800*                           to, if the caller asked about it    *
+010900***************************************************************
+011000 1100-MATCH-IFACE-HEADER.
+011100     MOVE SPACES TO WS-LINE-NAME.
+011200     UNSTRING RO-OLD-RECORD(5:20) DELIMITED BY ":"
+011300         INTO WS-LINE-NAME.
+011400     MOVE 0 TO WS-CURRENT-IX.
+011500     PERFORM VARYING WS-SUB-IX FROM 1 BY 1
+011600             UNTIL WS-SUB-IX > RO-IFACE-COUNT
+011700         IF RO-IFACE-NAMES(WS-SUB-IX) = WS-LINE-NAME
+011800             MOVE WS-SUB-IX TO WS-CURRENT-IX
+011900         END-IF
+012000     END-PERFORM.
+012100 1100-EXIT.
+012200     EXIT.
+012300
+012400***************************************************************
+012500* 1200-CAPTURE-ADDRESS - first addresses: [..] seen for the     *
+012600*                        current interface becomes its old IP   *
+012700***************************************************************
+012800 1200-CAPTURE-ADDRESS.
+012900     IF WS-CURRENT-IX > 0 AND RO-OLD-IP(WS-CURRENT-IX) = SPACES
+013000         MOVE SPACES TO WS-RAW-VALUE
+013100         UNSTRING RO-OLD-RECORD(19:60) DELIMITED BY "]"
+013200             INTO WS-RAW-VALUE
+013300         MOVE WS-RAW-VALUE TO RO-OLD-IP(WS-CURRENT-IX)
+013400     END-IF.
+013500 1200-EXIT.
+013600     EXIT.
+013700
+013800***************************************************************
+013900* 1300-CAPTURE-GATEWAY - gateway4: value for the current iface  *
+014000***************************************************************
+014100 1300-CAPTURE-GATEWAY.
+014200     IF WS-CURRENT-IX > 0
+014300         MOVE SPACES TO WS-RAW-VALUE
+014400         MOVE RO-OLD-RECORD(17:60) TO WS-RAW-VALUE
+014500         MOVE WS-RAW-VALUE TO RO-OLD-GATEWAY(WS-CURRENT-IX)
+014600     END-IF.
+014700 1300-EXIT.
+014800     EXIT.
+014900
+015000 END PROGRAM ReadOldNetplan.
