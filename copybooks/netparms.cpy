@@ -0,0 +1,42 @@
+000100******************************************************************
+000200*                                                                *
+000300*    NETPARMS.CPY                                                *
+000400*    Shared parameter layout passed between the static-IP        *
+000500*    driver programs (SetStaticIP / SetStaticIPBatch) and the    *
+000600*    common subprograms that validate, back up, render and      *
+000700*    apply netplan configuration.                                *
+000800*                                                                *
+000900*    Modification History                                       *
+001000*    2026-08-09  TJK  Initial version - interface table, DNS    *
+001100*                     table and per-interface VLAN/bond fields. *
+001200*                                                                *
+001300******************************************************************
+001400 01  NP-PARMS.
+001500     05  NP-OUTPUT-PATH            PIC X(100).
+001600     05  NP-DRYRUN-SWITCH          PIC X(01).
+001700         88  NP-DRYRUN-YES                  VALUE "Y".
+001800         88  NP-DRYRUN-NO                   VALUE "N".
+001900     05  NP-RENDERER               PIC X(20) VALUE "networkd".
+002000     05  NP-NAMESERVER-COUNT       PIC 9(02) COMP.
+002100     05  NP-NAMESERVER-TABLE       OCCURS 10 TIMES
+002200                                   PIC X(50).
+002300     05  NP-SEARCH-COUNT           PIC 9(02) COMP.
+002400     05  NP-SEARCH-TABLE           OCCURS 10 TIMES
+002500                                   PIC X(50).
+002600     05  NP-IFACE-COUNT            PIC 9(02) COMP.
+002700     05  NP-IFACE-TABLE            OCCURS 16 TIMES.
+002800         10  NP-IF-NAME            PIC X(20).
+002900         10  NP-IF-TYPE            PIC X(01).
+003000             88  NP-IF-PHYSICAL             VALUE "P".
+003100             88  NP-IF-VLAN                 VALUE "V".
+003200             88  NP-IF-BOND                 VALUE "B".
+003300         10  NP-IF-IP              PIC X(50).
+003400         10  NP-IF-GATEWAY         PIC X(50).
+003500         10  NP-IF-IPV6            PIC X(50).
+003600         10  NP-IF-GATEWAY6        PIC X(50).
+003700         10  NP-IF-VLAN-ID         PIC 9(04).
+003800         10  NP-IF-VLAN-LINK       PIC X(20).
+003900         10  NP-IF-BOND-COUNT      PIC 9(02) COMP.
+004000         10  NP-IF-BOND-MEMBERS    OCCURS 8 TIMES
+004100                                   PIC X(20).
+004200     05  NP-RETURN-CODE            PIC 9(02).
