@@ -0,0 +1,512 @@
+000100***************************************************************
+000200*                                                               *
+000300*  PROGRAM      : IPBATCH.CBL                                  *
+000400*  PROGRAM-ID   : SetStaticIPBatch                              *
+000500*  AUTHOR       : T. Kowalczyk, Network Systems Group            *
+000600*  INSTALLATION : Data Center Operations                        *
+000700*  DATE-WRITTEN : 2026-08-09                                    *
+000800*                                                                *
+000900*  PURPOSE.                                                      *
+001000*      Reads a network inventory file listing one row per host  *
+001100*      and renders a netplan YAML file for each host in a       *
+001200*      single job, reusing the same validation, backup, audit-  *
+001300*      logging and YAML-rendering subprograms as SetStaticIP.   *
+001400*      Intended for subnet-wide renumbering so the operator     *
+001500*      does not have to run the single-host tool once per box.  *
+001600*      Ends with a summary of hosts processed, skipped and      *
+001700*      errored; no "netplan apply" is attempted since the       *
+001800*      hosts in the inventory are not necessarily this one.     *
+001900*                                                                *
+002000*  USAGE.                                                        *
+002100*      SetStaticIPBatch <inventory-file>                        *
+002200*                                                                *
+002300*      Inventory file is pipe-delimited, one host per line:     *
+002400*        hostname|interface|ip/prefix|gateway4|vlan-id|vlan-link*
+002500*      The vlan-id/vlan-link fields may be left blank, in which *
+002600*      case the interface is emitted as a plain physical NIC;   *
+002700*      when both are present the interface is emitted as a      *
+002800*      VLAN stanza tagged onto vlan-link.  Nameservers are the  *
+002900*      same site-defaults/fallback DNS used by SetStaticIP.     *
+003000*                                                                *
+003100*      Per-host output is written to                             *
+003200*        /etc/netplan/hosts/<hostname>-static-network.yaml      *
+003300*      and every push is appended to the same change-log used   *
+003400*      by SetStaticIP, with the interface tagged as             *
+003500*      "<hostname>:<interface>" for traceability.                *
+003600*                                                                *
+003700*  MODIFICATION HISTORY.                                         *
+003800*      2026-08-09  TJK  Initial version.                        *
+003850*      2026-08-09  TJK  Create the per-host output directory if  *
+003860*                       it does not already exist; reject host   *
+003870*                       and interface names containing anything  *
+003880*                       other than letters, digits, '.', '-' or  *
+003890*                       '_' before they reach a backup/apply     *
+003895*                       shell command; reject a non-numeric VLAN *
+003896*                       id for a host row instead of writing it  *
+003897*                       through unchecked; rewrap a condition    *
+003898*                       that ran past column 72.                 *
+003899*      2026-08-09  TJK  Rewrap header comment lines that ran    *
+003901*                       past column 72.                         *
+003902*      2026-08-09  TJK  Widen WS-AUDIT-TAG to X(51) so the       *
+003903*                       "<hostname>:<interface>" audit tag no    *
+003904*                       longer truncates on a long hostname.     *
+003905*                                                                *
+004000***************************************************************
+004100 IDENTIFICATION DIVISION.
+004200 PROGRAM-ID. SetStaticIPBatch.
+004300 AUTHOR. T. Kowalczyk.
+004400 INSTALLATION. Data Center Operations.
+004500 DATE-WRITTEN. 2026-08-09.
+004600 DATE-COMPILED. 2026-08-09.
+004700
+004800 ENVIRONMENT DIVISION.
+004900 INPUT-OUTPUT SECTION.
+005000 FILE-CONTROL.
+005100     SELECT InventoryFile ASSIGN DYNAMIC WS-INVENTORY-PATH
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS WS-INVENTORY-STATUS.
+005400     SELECT DnsConfigFile ASSIGN DYNAMIC WS-DNS-CONFIG-PATH
+005500         ORGANIZATION IS LINE SEQUENTIAL
+005600         FILE STATUS IS WS-DNSCFG-STATUS.
+005700
+005800 DATA DIVISION.
+005900 FILE SECTION.
+006000 FD  InventoryFile.
+006100 01  InventoryRecord           PIC X(160).
+006200
+006300 FD  DnsConfigFile.
+006400 01  DnsConfigRecord           PIC X(80).
+006500
+006600 WORKING-STORAGE SECTION.
+006700 01  WS-INVENTORY-STATUS       PIC X(02).
+006800 01  WS-DNSCFG-STATUS          PIC X(02).
+006900
+007000 01  WS-ARGCOUNT               PIC 9(02) COMP VALUE 0.
+007100 01  WS-INVENTORY-PATH         PIC X(100) VALUE SPACES.
+007200 01  WS-DNS-CONFIG-PATH        PIC X(100)
+007300     VALUE "/etc/netplan/siteconfig.cfg".
+007400 01  WS-AUDIT-LOG-PATH         PIC X(100)
+007500     VALUE "/etc/netplan/static-ip-changes.log".
+007600 01  WS-OUTPUT-DIR             PIC X(100)
+007700     VALUE "/etc/netplan/hosts/".
+007800 01  WS-ABORT-SWITCH           PIC X(01) VALUE "N".
+007900     88  WS-ABORT                       VALUE "Y".
+008000
+008100 01  WS-HOST-COUNT             PIC 9(04) COMP VALUE 0.
+008200 01  WS-SKIPPED-COUNT          PIC 9(04) COMP VALUE 0.
+008300 01  WS-ERRORED-COUNT          PIC 9(04) COMP VALUE 0.
+008400 01  WS-PROCESSED-COUNT        PIC 9(04) COMP VALUE 0.
+008500
+008600 01  WS-INV-HOSTNAME           PIC X(30).
+008700 01  WS-INV-IFACE              PIC X(20).
+008800 01  WS-INV-IP                 PIC X(50).
+008900 01  WS-INV-GATEWAY            PIC X(50).
+009000 01  WS-INV-VLANID             PIC X(04).
+009100 01  WS-INV-VLANLINK           PIC X(20).
+009200 01  WS-ROW-VALID-SWITCH       PIC X(01).
+009300     88  WS-ROW-VALID                   VALUE "Y".
+009400
+009500 01  WS-OUTPUT-PATH            PIC X(100).
+009600 01  WS-TRAIL-CNT              PIC 9(02) COMP.
+009700
+009800 01  WS-SPLIT-PTR              PIC 9(03) COMP.
+009900 01  WS-SPLIT-SOURCE           PIC X(200).
+010000 01  WS-SPLIT-ITEM             PIC X(50).
+010100
+010200 01  WS-AUDIT-TAG              PIC X(51).
+010300
+010400*    Subprogram linkage work areas
+010500 01  WS-VA-FAMILY              PIC X(01).
+010600 01  WS-VA-REQUIRE-PREFIX      PIC X(01).
+010700 01  WS-VA-SUBNET-CHECK        PIC X(50).
+010800 01  WS-VA-VALID               PIC X(01).
+010900     88  WS-VA-IS-VALID                 VALUE "Y".
+010950 01  WS-VN-VALID-SWITCH        PIC X(01).
+010960     88  WS-VN-IS-VALID                 VALUE "Y".
+010965 01  WS-VN-NAME-CHECK          PIC X(50).
+010970 01  WS-COMMAND-LINE           PIC X(150).
+011000
+011100 01  WS-BK-BACKUP-PATH         PIC X(100).
+011200 01  WS-BK-STATUS              PIC X(01).
+011300
+011400 01  WS-OLD-IFACE-NAMES        OCCURS 16 TIMES
+011500                               PIC X(20).
+011600 01  WS-OLD-IP-TABLE.
+011700     05  WS-OLD-IP             OCCURS 16 TIMES
+011800                               PIC X(50).
+011900 01  WS-OLD-GW-TABLE.
+012000     05  WS-OLD-GW             OCCURS 16 TIMES
+012100                               PIC X(50).
+012200
+012300 COPY "netparms.cpy".
+012400
+012500 PROCEDURE DIVISION.
+012600
+012700***************************************************************
+012800* 0000-MAINLINE                                                *
+012900***************************************************************
+013000 0000-MAINLINE.
+013100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013150     PERFORM 1100-ENSURE-OUTPUT-DIR THRU 1100-EXIT.
+013200     PERFORM 2000-PARSE-ARGUMENTS THRU 2000-EXIT.
+013300     IF WS-ABORT
+013400         MOVE 16 TO RETURN-CODE
+013500         GO TO 0000-EXIT
+013600     END-IF.
+013700     PERFORM 2500-LOAD-NAMESERVERS THRU 2500-EXIT.
+013800     PERFORM 3000-PROCESS-INVENTORY THRU 3000-EXIT.
+013900     IF WS-ABORT
+014000         MOVE 16 TO RETURN-CODE
+014100         GO TO 0000-EXIT
+014200     END-IF.
+014300     PERFORM 9000-REPORT-SUMMARY THRU 9000-EXIT.
+014400     IF WS-ERRORED-COUNT > 0
+014500         MOVE 8 TO RETURN-CODE
+014600     ELSE
+014700         MOVE 0 TO RETURN-CODE
+014800     END-IF.
+014900 0000-EXIT.
+015000     STOP RUN.
+015100
+015200***************************************************************
+015300* 1000-INITIALIZE                                              *
+015400***************************************************************
+015500 1000-INITIALIZE.
+015600     MOVE SPACES TO NP-PARMS.
+015700     MOVE 0 TO NP-NAMESERVER-COUNT NP-SEARCH-COUNT.
+015800     MOVE "N" TO NP-DRYRUN-SWITCH.
+015900     MOVE "networkd" TO NP-RENDERER.
+016000     ACCEPT WS-ARGCOUNT FROM ARGUMENT-NUMBER.
+016100 1000-EXIT.
+016200     EXIT.
+016210
+016220***************************************************************
+016230* 1100-ENSURE-OUTPUT-DIR - the per-host YAML files all land in   *
+016240*                          WS-OUTPUT-DIR; create it if this is   *
+016250*                          the first run on this box             *
+016260***************************************************************
+016270 1100-ENSURE-OUTPUT-DIR.
+016280     MOVE SPACES TO WS-COMMAND-LINE.
+016290     STRING "mkdir -p '" DELIMITED BY SIZE
+016300         WS-OUTPUT-DIR DELIMITED BY SPACE
+016310         "'" DELIMITED BY SIZE
+016320         INTO WS-COMMAND-LINE.
+016330     CALL "SYSTEM" USING WS-COMMAND-LINE.
+016340 1100-EXIT.
+016350     EXIT.
+016360
+016400***************************************************************
+016500* 2000-PARSE-ARGUMENTS - the one required positional argument   *
+016600*                        is the inventory file path             *
+016700***************************************************************
+016800 2000-PARSE-ARGUMENTS.
+016900     IF WS-ARGCOUNT < 1
+017000         DISPLAY "USAGE: SetStaticIPBatch <inventory-file>"
+017100         SET WS-ABORT TO TRUE
+017200         GO TO 2000-EXIT
+017300     END-IF.
+017400     DISPLAY 1 UPON ARGUMENT-NUMBER.
+017500     ACCEPT WS-INVENTORY-PATH FROM ARGUMENT-VALUE.
+017600 2000-EXIT.
+017700     EXIT.
+017800
+017900***************************************************************
+018000* 2500-LOAD-NAMESERVERS - site-defaults DNS file, else the      *
+018100*                         historical public-resolver fallback   *
+018200***************************************************************
+018300 2500-LOAD-NAMESERVERS.
+018400     PERFORM 2600-READ-DNS-CONFIG THRU 2600-EXIT.
+018500     IF NP-NAMESERVER-COUNT = 0
+018600         MOVE "8.8.8.8" TO NP-NAMESERVER-TABLE(1)
+018700         MOVE "8.8.4.4" TO NP-NAMESERVER-TABLE(2)
+018800         MOVE 2 TO NP-NAMESERVER-COUNT
+018900     END-IF.
+019000 2500-EXIT.
+019100     EXIT.
+019200
+019300***************************************************************
+019400* 2600-READ-DNS-CONFIG - NAMESERVER=/SEARCH= lines; silently     *
+019500*                        skipped when the file does not exist    *
+019600***************************************************************
+019700 2600-READ-DNS-CONFIG.
+019800     OPEN INPUT DnsConfigFile.
+019900     IF WS-DNSCFG-STATUS NOT = "00"
+020000         GO TO 2600-EXIT
+020100     END-IF.
+020200     PERFORM UNTIL WS-DNSCFG-STATUS = "10"
+020300         READ DnsConfigFile
+020400             AT END
+020500                 MOVE "10" TO WS-DNSCFG-STATUS
+020600             NOT AT END
+020700                 PERFORM 2610-PARSE-CONFIG-LINE THRU 2610-EXIT
+020800         END-READ
+020900     END-PERFORM.
+021000     CLOSE DnsConfigFile.
+021100 2600-EXIT.
+021200     EXIT.
+021300
+021400***************************************************************
+021500* 2610-PARSE-CONFIG-LINE - NAMESERVER=x.x.x.x or SEARCH=domain  *
+021600***************************************************************
+021700 2610-PARSE-CONFIG-LINE.
+021800     IF DnsConfigRecord(1:11) = "NAMESERVER="
+021900         AND NP-NAMESERVER-COUNT < 10
+022000         ADD 1 TO NP-NAMESERVER-COUNT
+022100         MOVE DnsConfigRecord(12:50)
+022200             TO NP-NAMESERVER-TABLE(NP-NAMESERVER-COUNT)
+022300     END-IF.
+022400     IF DnsConfigRecord(1:7) = "SEARCH="
+022500         AND NP-SEARCH-COUNT < 10
+022600         ADD 1 TO NP-SEARCH-COUNT
+022700         MOVE DnsConfigRecord(8:50)
+022800             TO NP-SEARCH-TABLE(NP-SEARCH-COUNT)
+022900     END-IF.
+023000 2610-EXIT.
+023100     EXIT.
+023200
+023300***************************************************************
+023400* 3000-PROCESS-INVENTORY - read the inventory file one host     *
+023500*                          row at a time                        *
+023600***************************************************************
+023700 3000-PROCESS-INVENTORY.
+023800     OPEN INPUT InventoryFile.
+023900     IF WS-INVENTORY-STATUS NOT = "00"
+024000         DISPLAY "ERROR: cannot open inventory file "
+024100             WS-INVENTORY-PATH
+024200         SET WS-ABORT TO TRUE
+024300         GO TO 3000-EXIT
+024400     END-IF.
+024500     PERFORM UNTIL WS-INVENTORY-STATUS = "10"
+024600         READ InventoryFile
+024700             AT END
+024800                 MOVE "10" TO WS-INVENTORY-STATUS
+024900             NOT AT END
+025000                 PERFORM 3100-PROCESS-ONE-ROW THRU 3100-EXIT
+025100         END-READ
+025200     END-PERFORM.
+025300     CLOSE InventoryFile.
+025400 3000-EXIT.
+025500     EXIT.
+025600
+025700***************************************************************
+025800* 3100-PROCESS-ONE-ROW - parse, validate, render and log one    *
+025900*                        inventory row; never aborts the whole  *
+026000*                        job, only tallies skipped/errored      *
+026100***************************************************************
+026200 3100-PROCESS-ONE-ROW.
+026300     IF InventoryRecord = SPACES
+026400         GO TO 3100-EXIT
+026500     END-IF.
+026600     ADD 1 TO WS-HOST-COUNT.
+026700     PERFORM 3200-PARSE-INVENTORY-LINE THRU 3200-EXIT.
+026800     IF NOT WS-ROW-VALID
+026900         ADD 1 TO WS-SKIPPED-COUNT
+027000         GO TO 3100-EXIT
+027100     END-IF.
+027200     PERFORM 4000-VALIDATE-ROW THRU 4000-EXIT.
+027300     IF WS-ABORT-SWITCH = "E"
+027400         ADD 1 TO WS-ERRORED-COUNT
+027500         MOVE "N" TO WS-ABORT-SWITCH
+027600         GO TO 3100-EXIT
+027700     END-IF.
+027800     PERFORM 5000-BUILD-HOST-PARMS THRU 5000-EXIT.
+027850     IF WS-ABORT-SWITCH = "E"
+027860         ADD 1 TO WS-ERRORED-COUNT
+027870         MOVE "N" TO WS-ABORT-SWITCH
+027880         GO TO 3100-EXIT
+027890     END-IF.
+027900     PERFORM 6000-CAPTURE-OLD-VALUES THRU 6000-EXIT.
+028000     PERFORM 7000-BACKUP-EXISTING THRU 7000-EXIT.
+028100     PERFORM 8000-WRITE-HOST-FILE THRU 8000-EXIT.
+028200     IF NP-RETURN-CODE NOT = 0
+028300         DISPLAY "ERROR: could not write netplan file for host "
+028400             WS-INV-HOSTNAME
+028500         ADD 1 TO WS-ERRORED-COUNT
+028600         GO TO 3100-EXIT
+028700     END-IF.
+028800     PERFORM 8100-WRITE-AUDIT-ENTRY THRU 8100-EXIT.
+028900     ADD 1 TO WS-PROCESSED-COUNT.
+029000     DISPLAY "Host " WS-INV-HOSTNAME ": wrote " WS-OUTPUT-PATH.
+029100 3100-EXIT.
+029200     EXIT.
+029300
+029400***************************************************************
+029500* 3200-PARSE-INVENTORY-LINE - split one pipe-delimited row;     *
+029600*                             a row is malformed (and the host  *
+029700*                             is skipped) unless hostname,      *
+029800*                             interface, address and gateway    *
+029900*                             are all present                   *
+030000***************************************************************
+030100 3200-PARSE-INVENTORY-LINE.
+030200     MOVE SPACES TO WS-INV-HOSTNAME WS-INV-IFACE WS-INV-IP
+030300         WS-INV-GATEWAY WS-INV-VLANID WS-INV-VLANLINK.
+030400     MOVE "Y" TO WS-ROW-VALID-SWITCH.
+030500     UNSTRING InventoryRecord DELIMITED BY "|"
+030600         INTO WS-INV-HOSTNAME WS-INV-IFACE WS-INV-IP
+030700              WS-INV-GATEWAY WS-INV-VLANID WS-INV-VLANLINK.
+030800     IF WS-INV-HOSTNAME = SPACES OR WS-INV-IFACE = SPACES
+030900         OR WS-INV-IP = SPACES OR WS-INV-GATEWAY = SPACES
+031000         MOVE "N" TO WS-ROW-VALID-SWITCH
+031100         GO TO 3200-EXIT
+031120     END-IF.
+031130     MOVE SPACES TO WS-VN-NAME-CHECK.
+031135     MOVE WS-INV-HOSTNAME TO WS-VN-NAME-CHECK.
+031140     CALL "ValidateSafeName" USING WS-VN-NAME-CHECK
+031150         WS-VN-VALID-SWITCH.
+031160     IF NOT WS-VN-IS-VALID
+031170         DISPLAY "ERROR: invalid host name in inventory: "
+031180             WS-INV-HOSTNAME
+031190         MOVE "N" TO WS-ROW-VALID-SWITCH
+031200         GO TO 3200-EXIT
+031210     END-IF.
+031215     MOVE SPACES TO WS-VN-NAME-CHECK.
+031217     MOVE WS-INV-IFACE TO WS-VN-NAME-CHECK.
+031220     CALL "ValidateSafeName" USING WS-VN-NAME-CHECK
+031230         WS-VN-VALID-SWITCH.
+031240     IF NOT WS-VN-IS-VALID
+031250         DISPLAY "ERROR: invalid interface name in inventory: "
+031260             WS-INV-IFACE
+031270         MOVE "N" TO WS-ROW-VALID-SWITCH
+031280     END-IF.
+031290 3200-EXIT.
+031300     EXIT.
+031400
+031500***************************************************************
+031600* 4000-VALIDATE-ROW - IPv4 address and gateway syntax checks;   *
+031700*                     sets WS-ABORT-SWITCH to "E" (row error,   *
+031800*                     not job abort) on failure                 *
+031900***************************************************************
+032000 4000-VALIDATE-ROW.
+032100     MOVE "4" TO WS-VA-FAMILY.
+032200     MOVE "N" TO WS-VA-REQUIRE-PREFIX.
+032300     MOVE SPACES TO WS-VA-SUBNET-CHECK.
+032400     CALL "ValidateIPAddr" USING WS-INV-GATEWAY
+032500         WS-VA-FAMILY WS-VA-REQUIRE-PREFIX
+032600         WS-VA-SUBNET-CHECK WS-VA-VALID.
+032700     IF NOT WS-VA-IS-VALID
+032800         DISPLAY "ERROR: invalid gateway for host "
+032900             WS-INV-HOSTNAME ": " WS-INV-GATEWAY
+033000         MOVE "E" TO WS-ABORT-SWITCH
+033100         GO TO 4000-EXIT
+033200     END-IF.
+033300     MOVE "4" TO WS-VA-FAMILY.
+033400     MOVE "Y" TO WS-VA-REQUIRE-PREFIX.
+033500     MOVE WS-INV-GATEWAY TO WS-VA-SUBNET-CHECK.
+033600     CALL "ValidateIPAddr" USING WS-INV-IP
+033700         WS-VA-FAMILY WS-VA-REQUIRE-PREFIX
+033800         WS-VA-SUBNET-CHECK WS-VA-VALID.
+033900     IF NOT WS-VA-IS-VALID
+034000         DISPLAY "ERROR: invalid address/prefix for host "
+034100             WS-INV-HOSTNAME ": " WS-INV-IP
+034200         MOVE "E" TO WS-ABORT-SWITCH
+034300         GO TO 4000-EXIT
+034400     END-IF.
+034500 4000-EXIT.
+034600     EXIT.
+034700
+034800***************************************************************
+034900* 5000-BUILD-HOST-PARMS - load NP-PARMS with this one host's    *
+035000*                         single-interface row                  *
+035100***************************************************************
+035200 5000-BUILD-HOST-PARMS.
+035300     MOVE 1 TO NP-IFACE-COUNT.
+035400     MOVE WS-INV-IFACE TO NP-IF-NAME(1).
+035500     MOVE WS-INV-IP TO NP-IF-IP(1).
+035600     MOVE WS-INV-GATEWAY TO NP-IF-GATEWAY(1).
+035700     MOVE SPACES TO NP-IF-IPV6(1) NP-IF-GATEWAY6(1).
+035800     MOVE 0 TO NP-IF-VLAN-ID(1).
+035900     MOVE SPACES TO NP-IF-VLAN-LINK(1).
+036000     MOVE 0 TO NP-IF-BOND-COUNT(1).
+036100     IF WS-INV-VLANID NOT = SPACES
+036150        AND WS-INV-VLANLINK NOT = SPACES
+036200         SET NP-IF-VLAN(1) TO TRUE
+036300         MOVE WS-INV-VLANLINK TO NP-IF-VLAN-LINK(1)
+036400         MOVE 0 TO WS-TRAIL-CNT
+036500         INSPECT WS-INV-VLANID TALLYING WS-TRAIL-CNT
+036600             FOR TRAILING SPACE
+036700         IF WS-TRAIL-CNT < 4 AND
+036800            WS-INV-VLANID(1 : 4 - WS-TRAIL-CNT) IS NUMERIC
+036900             MOVE WS-INV-VLANID TO NP-IF-VLAN-ID(1)
+036950         ELSE
+036960             DISPLAY "ERROR: invalid VLAN id for host "
+036970                 WS-INV-HOSTNAME ": " WS-INV-VLANID
+036980             MOVE "E" TO WS-ABORT-SWITCH
+037000         END-IF
+037100     ELSE
+037200         SET NP-IF-PHYSICAL(1) TO TRUE
+037300     END-IF.
+037400     MOVE SPACES TO WS-OUTPUT-PATH.
+037500     STRING WS-OUTPUT-DIR DELIMITED BY SPACE
+037600         WS-INV-HOSTNAME DELIMITED BY SPACE
+037700         "-static-network.yaml" DELIMITED BY SIZE
+037800         INTO WS-OUTPUT-PATH.
+037900 5000-EXIT.
+038000     EXIT.
+038100
+038200***************************************************************
+038300* 6000-CAPTURE-OLD-VALUES - prior address/gateway for this      *
+038400*                           host's own netplan file, for the    *
+038500*                           change-log entry written later      *
+038600***************************************************************
+038700 6000-CAPTURE-OLD-VALUES.
+038750     MOVE NP-IF-NAME(1) TO WS-OLD-IFACE-NAMES(1).
+038800     CALL "ReadOldNetplan" USING WS-OUTPUT-PATH NP-IFACE-COUNT
+038900         WS-OLD-IFACE-NAMES WS-OLD-IP WS-OLD-GW.
+039000 6000-EXIT.
+039100     EXIT.
+039200
+039300***************************************************************
+039400* 7000-BACKUP-EXISTING - timestamped copy of this host's prior   *
+039500*                        netplan file before it is overwritten   *
+039600***************************************************************
+039700 7000-BACKUP-EXISTING.
+039800     CALL "BackupNetplan" USING WS-OUTPUT-PATH
+039900         WS-BK-BACKUP-PATH WS-BK-STATUS.
+040000     IF WS-BK-STATUS NOT = "N" AND WS-BK-BACKUP-PATH NOT = SPACES
+040100         DISPLAY "Previous configuration for " WS-INV-HOSTNAME
+040200             " backed up to " WS-BK-BACKUP-PATH
+040300     END-IF.
+040400 7000-EXIT.
+040500     EXIT.
+040600
+040700***************************************************************
+040800* 8000-WRITE-HOST-FILE - render this host's netplan YAML file   *
+040900***************************************************************
+041000 8000-WRITE-HOST-FILE.
+041100     MOVE WS-OUTPUT-PATH TO NP-OUTPUT-PATH.
+041200     SET NP-DRYRUN-NO TO TRUE.
+041300     CALL "WriteNetplanYAML" USING NP-PARMS.
+041400 8000-EXIT.
+041500     EXIT.
+041600
+041700***************************************************************
+041800* 8100-WRITE-AUDIT-ENTRY - one change-log line tagged with the  *
+041900*                          hostname so pushes stay traceable     *
+042000*                          across the whole inventory run        *
+042100***************************************************************
+042200 8100-WRITE-AUDIT-ENTRY.
+042300     MOVE SPACES TO WS-AUDIT-TAG.
+042400     STRING WS-INV-HOSTNAME DELIMITED BY SPACE
+042500         ":" DELIMITED BY SIZE
+042600         WS-INV-IFACE DELIMITED BY SPACE
+042700         INTO WS-AUDIT-TAG.
+042800     CALL "WriteAudit" USING WS-AUDIT-LOG-PATH
+042900         WS-AUDIT-TAG WS-OLD-IP(1)
+043000         WS-OLD-GW(1) NP-IF-IP(1)
+043100         NP-IF-GATEWAY(1).
+043200 8100-EXIT.
+043300     EXIT.
+043400
+043500***************************************************************
+043600* 9000-REPORT-SUMMARY - hosts processed/skipped/errored         *
+043700***************************************************************
+043800 9000-REPORT-SUMMARY.
+043900     DISPLAY "Inventory batch complete: "
+044000         WS-HOST-COUNT " read, "
+044100         WS-PROCESSED-COUNT " processed, "
+044200         WS-SKIPPED-COUNT " skipped, "
+044300         WS-ERRORED-COUNT " errored.".
+044400 9000-EXIT.
+044500     EXIT.
+044600
+044700 END PROGRAM SetStaticIPBatch.
