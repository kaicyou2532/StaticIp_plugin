@@ -0,0 +1,63 @@
+000100***************************************************************
+000200*                                                               *
+000300*  PROGRAM      : VALIDNAME.CBL                                *
+000400*  PROGRAM-ID   : ValidateSafeName                              *
+000500*  AUTHOR       : T. Kowalczyk, Network Systems Group            *
+000600*  INSTALLATION : Data Center Operations                        *
+000700*  DATE-WRITTEN : 2026-08-09                                    *
+000800*                                                                *
+000900*  PURPOSE.                                                      *
+001000*      Common callable routine used by SetStaticIP and          *
+001100*      SetStaticIPBatch to confirm that a name that will later  *
+001200*      be concatenated into a shell command line (an interface   *
+001300*      name or, for the batch driver, a host name) contains      *
+001400*      only letters, digits, '.', '-' and '_' - the same         *
+001500*      restriction "netplan apply"/"ip addr show"/"cp" expect    *
+001600*      of a real interface or host name - so a crafted batch     *
+001700*      row or inventory file cannot smuggle shell metacharacters *
+001800*      into CALL "SYSTEM".                                       *
+001900*                                                                *
+002000*  MODIFICATION HISTORY.                                         *
+002100*      2026-08-09  TJK  Initial version.                        *
+002200*                                                                *
+002300***************************************************************
+002400 IDENTIFICATION DIVISION.
+002500 PROGRAM-ID. ValidateSafeName.
+002600 AUTHOR. T. Kowalczyk.
+002700 INSTALLATION. Data Center Operations.
+002800 DATE-WRITTEN. 2026-08-09.
+002900
+003000 ENVIRONMENT DIVISION.
+003100
+003200 DATA DIVISION.
+003300 WORKING-STORAGE SECTION.
+003400 01  WS-SCRATCH                PIC X(50).
+003600 01  WS-ALLOWED-CHARS          PIC X(65) VALUE "ABCDEFGHIJKLMNOPQR
+003700-    "STUVWXYZabcdefghijklmnopqrstuvwxyz0123456789-_.".
+003800 01  WS-ALLOWED-BLANK          PIC X(65) VALUE SPACES.
+003800
+003900 LINKAGE SECTION.
+004000 01  VN-NAME                   PIC X(50).
+004100 01  VN-VALID-SWITCH           PIC X(01).
+004200     88  VN-VALID                       VALUE "Y".
+004300     88  VN-INVALID                     VALUE "N".
+004400
+004500 PROCEDURE DIVISION USING VN-NAME
+004600                          VN-VALID-SWITCH.
+004700
+004800 0000-MAINLINE.
+004900     SET VN-VALID TO TRUE.
+005000     IF VN-NAME = SPACES
+005100         SET VN-INVALID TO TRUE
+005200         GO TO 0000-EXIT
+005300     END-IF.
+005400     MOVE VN-NAME TO WS-SCRATCH.
+005500     INSPECT WS-SCRATCH CONVERTING WS-ALLOWED-CHARS
+005600         TO WS-ALLOWED-BLANK.
+005700     IF WS-SCRATCH NOT = SPACES
+005800         SET VN-INVALID TO TRUE
+005900     END-IF.
+006000 0000-EXIT.
+006100     GOBACK.
+006200
+006300 END PROGRAM ValidateSafeName.
