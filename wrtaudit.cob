@@ -0,0 +1,106 @@
+000100***************************************************************
+000200*                                                               *
+000300*  PROGRAM      : WRTAUDIT.CBL                                 *
+000400*  PROGRAM-ID   : WriteAudit                                    *
+000500*  AUTHOR       : T. Kowalczyk, Network Systems Group            *
+000600*  INSTALLATION : Data Center Operations                        *
+000700*  DATE-WRITTEN : 2026-08-09                                    *
+000800*                                                                *
+000900*  PURPOSE.                                                      *
+001000*      Appends one pipe-delimited line to the static-IP         *
+001100*      change log recording who pushed what change to which    *
+001200*      interface and when, so changes can be traced without     *
+001300*      relying on shell history.                                *
+001400*                                                                *
+001500*  MODIFICATION HISTORY.                                         *
+001600*      2026-08-09  TJK  Initial version.                        *
+001650*      2026-08-09  TJK  Clear AU-LOG-RECORD before building it  *
+001660*                       so the LINE SEQUENTIAL write picks up   *
+001670*                       the correct trimmed record length.      *
+001680*      2026-08-09  TJK  Widen AU-INTERFACE from X(20) to X(51)  *
+001690*                       so a "<hostname>:<interface>" tag from   *
+001691*                       the batch driver is no longer truncated. *
+001700*                                                                *
+001800***************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. WriteAudit.
+002100 AUTHOR. T. Kowalczyk.
+002200 INSTALLATION. Data Center Operations.
+002300 DATE-WRITTEN. 2026-08-09.
+002400
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT AU-LOG-FILE ASSIGN DYNAMIC AU-LOG-PATH
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-FILE-STATUS.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  AU-LOG-FILE.
+003500 01  AU-LOG-RECORD             PIC X(300).
+003600
+003700 WORKING-STORAGE SECTION.
+003800 01  WS-FILE-STATUS            PIC X(02).
+003900 01  WS-OPERATOR               PIC X(20).
+004000 01  WS-DATE8                  PIC 9(08).
+004100 01  WS-TIME8                  PIC 9(08).
+004200 01  WS-STAMP                  PIC X(17).
+004300
+004400 LINKAGE SECTION.
+004500 01  AU-LOG-PATH               PIC X(100).
+004600 01  AU-INTERFACE              PIC X(51).
+004700 01  AU-OLD-IP                 PIC X(50).
+004800 01  AU-OLD-GATEWAY            PIC X(50).
+004900 01  AU-NEW-IP                 PIC X(50).
+005000 01  AU-NEW-GATEWAY            PIC X(50).
+005100
+005200 PROCEDURE DIVISION USING AU-LOG-PATH
+005300                          AU-INTERFACE
+005400                          AU-OLD-IP
+005500                          AU-OLD-GATEWAY
+005600                          AU-NEW-IP
+005700                          AU-NEW-GATEWAY.
+005800
+005900 0000-MAINLINE.
+006000     ACCEPT WS-OPERATOR FROM ENVIRONMENT "USER".
+006100     IF WS-OPERATOR = SPACES
+006200         ACCEPT WS-OPERATOR FROM ENVIRONMENT "LOGNAME"
+006300     END-IF.
+006400     IF WS-OPERATOR = SPACES
+006500         MOVE "UNKNOWN" TO WS-OPERATOR
+006600     END-IF.
+006700     ACCEPT WS-DATE8 FROM DATE YYYYMMDD.
+006800     ACCEPT WS-TIME8 FROM TIME.
+006900     STRING WS-DATE8 "-" WS-TIME8 DELIMITED BY SIZE
+007000         INTO WS-STAMP.
+007100     IF AU-OLD-IP = SPACES
+007200         MOVE "(none)" TO AU-OLD-IP
+007300     END-IF.
+007400     IF AU-OLD-GATEWAY = SPACES
+007500         MOVE "(none)" TO AU-OLD-GATEWAY
+007600     END-IF.
+007700     OPEN EXTEND AU-LOG-FILE.
+007800     IF WS-FILE-STATUS NOT = "00"
+007900         OPEN OUTPUT AU-LOG-FILE
+008000     END-IF.
+008050     MOVE SPACES TO AU-LOG-RECORD.
+008100     STRING WS-STAMP DELIMITED BY SIZE
+008200         "|" DELIMITED BY SIZE
+008300         WS-OPERATOR DELIMITED BY SPACE
+008400         "|" DELIMITED BY SIZE
+008500         AU-INTERFACE DELIMITED BY SPACE
+008600         "|old_ip=" DELIMITED BY SIZE
+008700         AU-OLD-IP DELIMITED BY SPACE
+008800         "|old_gw=" DELIMITED BY SIZE
+008900         AU-OLD-GATEWAY DELIMITED BY SPACE
+009000         "|new_ip=" DELIMITED BY SIZE
+009100         AU-NEW-IP DELIMITED BY SPACE
+009200         "|new_gw=" DELIMITED BY SIZE
+009300         AU-NEW-GATEWAY DELIMITED BY SPACE
+009400         INTO AU-LOG-RECORD.
+009500     WRITE AU-LOG-RECORD.
+009600     CLOSE AU-LOG-FILE.
+009700     GOBACK.
+009800
+009900 END PROGRAM WriteAudit.
