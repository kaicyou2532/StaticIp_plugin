@@ -0,0 +1,94 @@
+000100***************************************************************
+000200*                                                               *
+000300*  PROGRAM      : BKUPNET.CBL                                  *
+000400*  PROGRAM-ID   : BackupNetplan                                 *
+000500*  AUTHOR       : T. Kowalczyk, Network Systems Group            *
+000600*  INSTALLATION : Data Center Operations                        *
+000700*  DATE-WRITTEN : 2026-08-09                                    *
+000800*                                                                *
+000900*  PURPOSE.                                                      *
+001000*      Copies an existing netplan YAML file aside to a          *
+001100*      timestamped ".bak-<stamp>" name before the caller        *
+001200*      overwrites it.  A no-op (success) if the file does not   *
+001300*      exist yet.                                               *
+001400*                                                                *
+001500*  MODIFICATION HISTORY.                                         *
+001600*      2026-08-09  TJK  Initial version.                        *
+001650*      2026-08-09  TJK  Widened WS-STAMP to hold the full        *
+001660*                       date-time string without truncating the  *
+001670*                       last two digits of the time of day.      *
+001700*                                                                *
+001800***************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. BackupNetplan.
+002100 AUTHOR. T. Kowalczyk.
+002200 INSTALLATION. Data Center Operations.
+002300 DATE-WRITTEN. 2026-08-09.
+002400
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT BK-PROBE-FILE ASSIGN DYNAMIC BK-PATH
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-FILE-STATUS.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  BK-PROBE-FILE.
+003500 01  BK-PROBE-RECORD           PIC X(200).
+003600
+003700 WORKING-STORAGE SECTION.
+003800 01  WS-FILE-STATUS            PIC X(02).
+003900 01  WS-DATE8                  PIC 9(08).
+004000 01  WS-TIME8                  PIC 9(08).
+004100 01  WS-STAMP                  PIC X(17).
+004200 01  WS-COMMAND-LINE           PIC X(220).
+004300
+004400 LINKAGE SECTION.
+004500 01  BK-PATH                   PIC X(100).
+004600 01  BK-BACKUP-PATH-OUT        PIC X(100).
+004700 01  BK-STATUS                 PIC X(01).
+004800     88  BK-SUCCESS                     VALUE "Y".
+004900     88  BK-FAILURE                     VALUE "N".
+005000
+005100 PROCEDURE DIVISION USING BK-PATH
+005200                          BK-BACKUP-PATH-OUT
+005300                          BK-STATUS.
+005400
+005500 0000-MAINLINE.
+005600     MOVE SPACES TO BK-BACKUP-PATH-OUT WS-COMMAND-LINE.
+005700     SET BK-SUCCESS TO TRUE.
+005800     OPEN INPUT BK-PROBE-FILE.
+005900     IF WS-FILE-STATUS = "00"
+006000         CLOSE BK-PROBE-FILE
+006100         PERFORM 1000-BUILD-BACKUP THRU 1000-EXIT
+006200     ELSE
+006300         IF WS-FILE-STATUS NOT = "35"
+006400             SET BK-FAILURE TO TRUE
+006500         END-IF
+006600     END-IF.
+006700     GOBACK.
+006800
+006900***************************************************************
+007000* 1000-BUILD-BACKUP - stamp a copy of the prior file aside      *
+007100***************************************************************
+007200 1000-BUILD-BACKUP.
+007300     ACCEPT WS-DATE8 FROM DATE YYYYMMDD.
+007400     ACCEPT WS-TIME8 FROM TIME.
+007500     STRING WS-DATE8 "-" WS-TIME8 DELIMITED BY SIZE
+007600         INTO WS-STAMP.
+007700     STRING BK-PATH DELIMITED BY SPACE
+007800         ".bak-" DELIMITED BY SIZE
+007900         WS-STAMP DELIMITED BY SIZE
+008000         INTO BK-BACKUP-PATH-OUT.
+008100     STRING "cp -p '" DELIMITED BY SIZE
+008200         BK-PATH DELIMITED BY SPACE
+008300         "' '" DELIMITED BY SIZE
+008400         BK-BACKUP-PATH-OUT DELIMITED BY SPACE
+008500         "'" DELIMITED BY SIZE
+008600         INTO WS-COMMAND-LINE.
+008700     CALL "SYSTEM" USING WS-COMMAND-LINE.
+008800 1000-EXIT.
+008900     EXIT.
+009000
+009100 END PROGRAM BackupNetplan.
